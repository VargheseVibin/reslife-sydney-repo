@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* GREETLKP - SHARED GREETING-LOOKUP LOGIC. COPY MSGTABLE INTO    *
+000300*            WORKING-STORAGE FOR THE MSG- TABLE, THEN COPY THIS  *
+000400*            INTO THE PROCEDURE DIVISION AND PERFORM             *
+000500*            0500-LOOKUP-GREETING THRU 0500-EXIT WHEREVER A RUN  *
+000600*            NEEDS MSG-IDX POSITIONED AT THE ENTRY MATCHING      *
+000700*            WS-LANGUAGE-CODE (DEFAULTING TO ENTRY 1 WHEN NO     *
+000800*            ENTRY MATCHES) - SO A FIX OR A NEW LANGUAGE REACHES *
+000900*            EVERY PROGRAM IN BOTH VERSION TREES INSTEAD OF      *
+001000*            JUST ONE.                                           *
+001100*****************************************************************
+001200 0500-LOOKUP-GREETING.
+001300     SET MSG-IDX TO 1.
+001400     SEARCH MSG-TABLE-ENTRY
+001500         AT END
+001600             SET MSG-IDX TO 1
+001700         WHEN MSG-LANGUAGE-CODE(MSG-IDX) = WS-LANGUAGE-CODE
+001800             CONTINUE
+001900     END-SEARCH.
+002000 0500-EXIT.
+002100     EXIT.
