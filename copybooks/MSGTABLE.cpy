@@ -0,0 +1,28 @@
+000100*****************************************************************
+000200* MSGTABLE - TRANSLATABLE GREETING MESSAGE TABLE, KEYED BY A TWO-*
+000300*            CHARACTER LANGUAGE CODE (RESIDENT_OCCUPANCY.        *
+000400*            LANGUAGE_CODE / RD-LANGUAGE-CODE CARRIES THE SAME   *
+000500*            CODE FOR A LOOKED-UP RESIDENT). LOADED ONCE AT      *
+000600*            COMPILE TIME VIA REDEFINES, SEARCHED AT RUN TIME.   *
+000700*            ANY CODE NOT ON THE TABLE FALLS BACK TO ENGLISH.    *
+000800*****************************************************************
+000900 01  WS-MSG-TABLE-LOAD.
+001000     05 FILLER.
+001100        10 FILLER              PIC X(02) VALUE 'EN'.
+001200        10 FILLER              PIC X(20) VALUE 'Hello There!'.
+001300        10 FILLER              PIC X(10) VALUE 'Hi'.
+001400     05 FILLER.
+001500        10 FILLER              PIC X(02) VALUE 'SP'.
+001600        10 FILLER              PIC X(20) VALUE 'Hola!'.
+001700        10 FILLER              PIC X(10) VALUE 'Hola'.
+001800     05 FILLER.
+001900        10 FILLER              PIC X(02) VALUE 'FR'.
+002000        10 FILLER              PIC X(20) VALUE 'Bonjour!'.
+002100        10 FILLER              PIC X(10) VALUE 'Salut'.
+002200
+002300 01  WS-MSG-TABLE REDEFINES WS-MSG-TABLE-LOAD.
+002400     05 MSG-TABLE-ENTRY         OCCURS 3 TIMES
+002500                                INDEXED BY MSG-IDX.
+002600        10 MSG-LANGUAGE-CODE   PIC X(02).
+002700        10 MSG-GREETING-TEXT   PIC X(20).
+002800        10 MSG-HELLO-PREFIX    PIC X(10).
