@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200* DTSTAMP - SHARED DATE/TIME STAMP FIELDS, POPULATED BY THE      *
+000300*           8500-CAPTURE-DATE-TIME PARAGRAPH IN COPYBOOK         *
+000400*           DTSTAMPP. COPY THIS INTO WORKING-STORAGE ALONGSIDE   *
+000500*           DTSTAMPP SO EVERY PROGRAM THAT STAMPS A RUN WITH     *
+000600*           TODAY'S DATE/TIME USES THE SAME FIELD SHAPE AND THE  *
+000700*           SAME CENTURY-SAFE, 4-DIGIT-YEAR FORMAT.              *
+000800*****************************************************************
+000900 01  DT-CURRENT-DATE             PIC 9(08).
+001000 01  DT-CURRENT-TIME             PIC 9(08).
