@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* DTSTAMPP - SHARED DATE/TIME STAMPING LOGIC. COPY DTSTAMP INTO  *
+000300*            WORKING-STORAGE FOR THE DT- FIELDS, THEN COPY THIS  *
+000400*            INTO THE PROCEDURE DIVISION AND PERFORM             *
+000500*            8500-CAPTURE-DATE-TIME THRU 8500-EXIT WHEREVER A    *
+000600*            RUN NEEDS TO BE STAMPED WITH TODAY'S DATE/TIME - SO *
+000700*            A FIX OR ENHANCEMENT MADE HERE REACHES EVERY        *
+000800*            PROGRAM IN BOTH VERSION TREES INSTEAD OF JUST ONE.  *
+000900*****************************************************************
+001000 8500-CAPTURE-DATE-TIME.
+001100     ACCEPT DT-CURRENT-DATE FROM DATE YYYYMMDD.
+001200     ACCEPT DT-CURRENT-TIME FROM TIME.
+001300     DISPLAY 'THE DATE TODAY IS :' DT-CURRENT-DATE.
+001400     DISPLAY 'THE TIME NOW   IS :' DT-CURRENT-TIME.
+001500 8500-EXIT.
+001600     EXIT.
