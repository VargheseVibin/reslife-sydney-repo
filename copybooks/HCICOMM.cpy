@@ -0,0 +1,12 @@
+000100*****************************************************************
+000200* HCICOMM - COMMAREA PASSED BETWEEN PSEUDO-CONVERSATIONAL        *
+000300*           TRIPS OF hellocics / hellocicsvb1.                   *
+000400*****************************************************************
+000500     05 HC-FUNCTION-CODE         PIC X(01).
+000700        88 HC-FUNC-INQUIRE               VALUE 'I'.
+000800        88 HC-FUNC-MOVE-IN               VALUE 'M'.
+000900        88 HC-FUNC-MOVE-OUT              VALUE 'O'.
+001000        88 HC-FUNC-TRANSFER              VALUE 'T'.
+001100     05 HC-LAST-RESIDENT-ID      PIC X(08).
+001200     05 HC-OPERATOR-ID           PIC X(08).
+001300     05 HC-TERMINAL-ID           PIC X(04).
