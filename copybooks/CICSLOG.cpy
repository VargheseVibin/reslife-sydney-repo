@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200* CICSLOG - ONE ENTRY PER ONLINE UPDATE MADE BY HELLOCIC, WRITTEN*
+000300*           TO THE DAY'S CICS TRANSACTION LOG SO THE NIGHTLY     *
+000400*           RECONCILIATION RUN (RESRECON) CAN CONFIRM EVERY      *
+000500*           ONLINE CHANGE MADE IT INTO DB2.                      *
+000600*****************************************************************
+000700     05 CL-RESIDENT-ID           PIC X(08).
+000800     05 CL-TRANS-CODE            PIC X(01).
+000900        88 CL-MOVE-IN                    VALUE 'M'.
+001000        88 CL-MOVE-OUT                   VALUE 'O'.
+001100        88 CL-TRANSFER                   VALUE 'T'.
+001200     05 CL-UPDATE-TS             PIC X(26).
+001300     05 CL-OPERATOR-ID           PIC X(08).
+001400     05 CL-TERMINAL-ID           PIC X(04).
