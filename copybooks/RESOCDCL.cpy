@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200* RESOCDCL - DCLGEN OUTPUT FOR TABLE RESLIFE.RESIDENT_OCCUPANCY  *
+000300*            SHARED BY BATCH AND CICS PROGRAMS THAT READ OR      *
+000400*            MAINTAIN THE RESIDENT/ROOM OCCUPANCY TABLE.         *
+000500*****************************************************************
+000600     EXEC SQL DECLARE RESIDENT_OCCUPANCY TABLE
+000700     ( RESIDENT_ID          CHAR(8)      NOT NULL,
+000800       RESIDENT_NAME        CHAR(30)     NOT NULL,
+000900       ROOM_NUMBER          CHAR(6)      NOT NULL,
+001000       HALL_CODE            CHAR(4)      NOT NULL,
+001100       MEAL_PLAN_CODE       CHAR(2)      NOT NULL,
+001200       CHECKIN_DATE         DATE         ,
+001300       CHECKOUT_DATE        DATE         ,
+001400       LAST_UPDATE_TS       TIMESTAMP    NOT NULL,
+001500       LAST_UPDATE_PGM      CHAR(8)      NOT NULL,
+001550       LANGUAGE_CODE        CHAR(2)      NOT NULL
+001600     ) END-EXEC.
+001700
+001800 01  DCLRESIDENT-OCCUPANCY.
+001900     10 RO-RESIDENT-ID           PIC X(8).
+002000     10 RO-RESIDENT-NAME         PIC X(30).
+002100     10 RO-ROOM-NUMBER           PIC X(6).
+002200     10 RO-HALL-CODE             PIC X(4).
+002300     10 RO-MEAL-PLAN-CODE        PIC X(2).
+002400     10 RO-CHECKIN-DATE          PIC X(10).
+002500     10 RO-CHECKOUT-DATE         PIC X(10).
+002600     10 RO-LAST-UPDATE-TS        PIC X(26).
+002700     10 RO-LAST-UPDATE-PGM       PIC X(8).
+002800     10 RO-LANGUAGE-CODE         PIC X(2).
