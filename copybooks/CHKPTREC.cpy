@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200* CHKPTREC - CHECKPOINT RECORD WRITTEN BY THE BATCH LOAD EVERY   *
+000300*            WS-CHECKPOINT-INTERVAL RESIDENTS PROCESSED, READ    *
+000400*            BACK ON A RESTART TO KNOW HOW MANY INPUT RECORDS    *
+000500*            TO RESKIP BEFORE RESUMING.                          *
+000550*  2026-08-09 FMV ADDED THE INSERTED/UPDATED/REJECTED COUNTERS SO*
+000560*              A RESTARTED RUN'S END-OF-JOB STATISTICS SUMMARY   *
+000570*              REFLECTS THE WHOLE RUN, NOT JUST THE SEGMENT      *
+000580*              PROCESSED AFTER THE RESTART.                      *
+000600*****************************************************************
+000700     05 CK-RECORDS-PROCESSED    PIC 9(09).
+000800     05 CK-LAST-RESIDENT-ID     PIC X(08).
+000900     05 CK-CHECKPOINT-TS        PIC X(14).
+001000     05 CK-INSERTED-COUNT       PIC 9(07).
+001100     05 CK-UPDATED-COUNT        PIC 9(07).
+001200     05 CK-REJECTED-COUNT       PIC 9(07).
