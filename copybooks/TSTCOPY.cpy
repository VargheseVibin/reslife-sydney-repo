@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200* TSTCOPY - COMMON WORKING-STORAGE FIELDS SHARED BY THE HELLO   *
+000300*           WORLD FAMILY OF TEST PROGRAMS (BATCH AND CICS).     *
+000400*****************************************************************
+000500 01  MY-NAME                 PIC X(30)      VALUE SPACES.
+000600*****************************************************************
+000700* RESIDENT-RECORD - COMMON RESIDENT/ROOM ASSIGNMENT SHAPE, USED *
+000800*           BY BOTH BATCH AND CICS PROGRAMS SO A RESIDENT MOVED *
+000900*           BETWEEN A TRANSACTION RECORD, A DB2 ROW, A SCREEN   *
+001000*           MAP, AND (EVENTUALLY) A VSAM RECORD IS ALWAYS THE   *
+001100*           SAME SHAPE, NO MATTER WHICH PROGRAM IS HOLDING IT.  *
+001200*****************************************************************
+001300 01  RESIDENT-RECORD.
+001400     05 RD-RESIDENT-ID           PIC X(08).
+001500     05 RD-RESIDENT-NAME         PIC X(30).
+001600     05 RD-ROOM-NUMBER           PIC X(06).
+001700     05 RD-HALL-CODE             PIC X(04).
+001800     05 RD-MEAL-PLAN-CODE        PIC X(02).
+001900     05 RD-CHECKIN-DATE          PIC X(10).
+002000     05 RD-CHECKOUT-DATE         PIC X(10).
+002100     05 RD-LANGUAGE-CODE         PIC X(02).
