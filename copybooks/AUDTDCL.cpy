@@ -0,0 +1,49 @@
+000100*****************************************************************
+000200* AUDTDCL - DCLGEN OUTPUT FOR TABLE RESLIFE.RESIDENT_AUDIT_TRAIL *
+000300*           ONE ROW PER INSERT/UPDATE MADE TO RESIDENT_OCCUPANCY,*
+000400*           CARRYING THE OLD AND NEW VALUE OF EVERY MAINTAINABLE *
+000500*           FIELD SO A CHANGE CAN BE TRACED BACK TO THE PROGRAM  *
+000600*           AND TIME THAT MADE IT.                               *
+000700*****************************************************************
+000750*  2026-08-09 FMV ADDED OLD/NEW_LANGUAGE_CODE - THE INSERT/UPDATE*
+000760*              PARAGRAPHS MAINTAIN LANGUAGE_CODE ON THE OCCUPANCY*
+000770*              ROW BUT THE AUDIT TRAIL NEVER CAPTURED IT.        *
+000780*****************************************************************
+000800     EXEC SQL DECLARE RESIDENT_AUDIT_TRAIL TABLE
+000900     ( RESIDENT_ID          CHAR(8)      NOT NULL,
+001000       CHANGE_TYPE          CHAR(1)      NOT NULL,
+001100       OLD_RESIDENT_NAME    CHAR(30)     ,
+001200       NEW_RESIDENT_NAME    CHAR(30)     NOT NULL,
+001300       OLD_ROOM_NUMBER      CHAR(6)      ,
+001400       NEW_ROOM_NUMBER      CHAR(6)      NOT NULL,
+001500       OLD_HALL_CODE        CHAR(4)      ,
+001600       NEW_HALL_CODE        CHAR(4)      NOT NULL,
+001700       OLD_MEAL_PLAN_CODE   CHAR(2)      ,
+001800       NEW_MEAL_PLAN_CODE   CHAR(2)      NOT NULL,
+001900       OLD_CHECKOUT_DATE    DATE         ,
+002000       NEW_CHECKOUT_DATE    DATE         ,
+002050       OLD_LANGUAGE_CODE    CHAR(2)      ,
+002060       NEW_LANGUAGE_CODE    CHAR(2)      NOT NULL,
+002100       CHANGE_TS            TIMESTAMP    NOT NULL,
+002200       CHANGE_PGM           CHAR(8)      NOT NULL
+002300     ) END-EXEC.
+002400
+002500 01  DCLRESIDENT-AUDIT-TRAIL.
+002600     10 AT-RESIDENT-ID           PIC X(8).
+002700     10 AT-CHANGE-TYPE           PIC X(1).
+002800        88 AT-INSERT-CHANGE             VALUE 'I'.
+002900        88 AT-UPDATE-CHANGE             VALUE 'U'.
+003000     10 AT-OLD-RESIDENT-NAME     PIC X(30).
+003100     10 AT-NEW-RESIDENT-NAME     PIC X(30).
+003200     10 AT-OLD-ROOM-NUMBER       PIC X(6).
+003300     10 AT-NEW-ROOM-NUMBER       PIC X(6).
+003400     10 AT-OLD-HALL-CODE         PIC X(4).
+003500     10 AT-NEW-HALL-CODE         PIC X(4).
+003600     10 AT-OLD-MEAL-PLAN-CODE    PIC X(2).
+003700     10 AT-NEW-MEAL-PLAN-CODE    PIC X(2).
+003800     10 AT-OLD-CHECKOUT-DATE     PIC X(10).
+003900     10 AT-NEW-CHECKOUT-DATE     PIC X(10).
+003950     10 AT-OLD-LANGUAGE-CODE     PIC X(2).
+003960     10 AT-NEW-LANGUAGE-CODE     PIC X(2).
+004000     10 AT-CHANGE-TS             PIC X(26).
+004100     10 AT-CHANGE-PGM            PIC X(8).
