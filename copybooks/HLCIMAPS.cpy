@@ -0,0 +1,68 @@
+000100*****************************************************************
+000200* HLCIMAPS - SYMBOLIC MAP FOR MAPSET HLCIMAP, MAP HLCIMAP        *
+000300*            HAND-CARRIED EQUIVALENT OF THE BMS ASSEMBLER OUTPUT *
+000400*            FOR HLCIMAP.bms - KEEP IN STEP WITH THAT SOURCE.    *
+000450*  2026-08-09 FMV ADDED FUNCIN/NEWRMIN/NEWHLIN FOR THE MOVE-IN/  *
+000460*              MOVE-OUT/TRANSFER UPDATE FUNCTION.                *
+000500*****************************************************************
+000600 01  HLCIMAPI.
+000700     05 FILLER                  PIC X(12).
+000800     05 RESIDINL                PIC S9(4)      COMP.
+000900     05 RESIDINF                PIC X.
+001000     05 FILLER REDEFINES RESIDINF.
+001100        10 RESIDINA             PIC X.
+001200     05 RESIDINI                PIC X(8).
+001300     05 ROOMOUTL                PIC S9(4)      COMP.
+001400     05 ROOMOUTF                PIC X.
+001500     05 FILLER REDEFINES ROOMOUTF.
+001600        10 ROOMOUTA             PIC X.
+001700     05 ROOMOUTI                PIC X(6).
+001800     05 HALLOUTL                PIC S9(4)      COMP.
+001900     05 HALLOUTF                PIC X.
+002000     05 FILLER REDEFINES HALLOUTF.
+002100        10 HALLOUTA             PIC X.
+002200     05 HALLOUTI                PIC X(4).
+002300     05 NAMEOUTL                PIC S9(4)      COMP.
+002400     05 NAMEOUTF                PIC X.
+002500     05 FILLER REDEFINES NAMEOUTF.
+002600        10 NAMEOUTA             PIC X.
+002700     05 NAMEOUTI                PIC X(30).
+002710     05 FUNCINL                 PIC S9(4)      COMP.
+002715     05 FUNCINF                 PIC X.
+002720     05 FILLER REDEFINES FUNCINF.
+002725        10 FUNCINA              PIC X.
+002730     05 FUNCINI                 PIC X(1).
+002735     05 NEWRMINL                PIC S9(4)      COMP.
+002740     05 NEWRMINF                PIC X.
+002745     05 FILLER REDEFINES NEWRMINF.
+002750        10 NEWRMINA             PIC X.
+002755     05 NEWRMINI                PIC X(6).
+002760     05 NEWHLINL                PIC S9(4)      COMP.
+002765     05 NEWHLINF                PIC X.
+002770     05 FILLER REDEFINES NEWHLINF.
+002775        10 NEWHLINA             PIC X.
+002780     05 NEWHLINI                PIC X(4).
+002800     05 MSGOUTL                 PIC S9(4)      COMP.
+002900     05 MSGOUTF                 PIC X.
+003000     05 FILLER REDEFINES MSGOUTF.
+003100        10 MSGOUTA              PIC X.
+003200     05 MSGOUTI                 PIC X(70).
+003300
+003400 01  HLCIMAPO REDEFINES HLCIMAPI.
+003500     05 FILLER                  PIC X(12).
+003600     05 FILLER                  PIC X(03).
+003700     05 RESIDINO                PIC X(8).
+003800     05 FILLER                  PIC X(03).
+003900     05 ROOMOUTO                PIC X(6).
+004000     05 FILLER                  PIC X(03).
+004100     05 HALLOUTO                PIC X(4).
+004200     05 FILLER                  PIC X(03).
+004300     05 NAMEOUTO                PIC X(30).
+004310     05 FILLER                  PIC X(03).
+004315     05 FUNCINO                 PIC X(1).
+004320     05 FILLER                  PIC X(03).
+004325     05 NEWRMINO                PIC X(6).
+004330     05 FILLER                  PIC X(03).
+004335     05 NEWHLINO                PIC X(4).
+004400     05 FILLER                  PIC X(03).
+004500     05 MSGOUTO                 PIC X(70).
