@@ -0,0 +1,115 @@
+//RESLOAD  JOB (ACCTNO),'RESLIFE NIGHTLY LOAD',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* RESLOAD - NIGHTLY RESIDENT LOAD / ROSTER REPORT JOB STREAM
+//*  2026-08-09 FMV INITIAL VERSION - RUNS THE RESIDENT LOAD
+//*              (HELLOWLD, WHICH ALSO PRODUCES THE ROSTER
+//*              REPORT) AND THEN THE VB1 DATE/TIME STAMP UTILITY
+//*              (HWLDVB1), GUARDED BY THE LOAD STEP'S CONDITION
+//*              CODE.
+//*  2026-08-09 FMV ADDED STEP005 TO SORT THE RAW TRANSACTION FEED
+//*              INTO HALL/ROOM/RESIDENT SEQUENCE AHEAD OF THE LOAD -
+//*              THE ROSTER REPORT'S CONTROL BREAKS DEPEND ON THAT
+//*              SEQUENCE.
+//*  2026-08-09 FMV ADDED STEP030 TO RECONCILE THE DAY'S CICS UPDATE
+//*              LOG AGAINST DB2, GUARDED BY THE LOAD STEP'S
+//*              CONDITION CODE THE SAME AS STEP020.
+//*  2026-08-09 FMV ADDED THE RESMSTR DD TO STEP010 FOR THE NEW
+//*              VSAM RESIDENT MASTER FILE HELLOWLD NOW OPENS I-O;
+//*              ADDED STEP025 TO SORT THE CICS TRANSACTION LOG INTO
+//*              RESIDENT ID SEQUENCE AHEAD OF STEP030, WHICH MATCH-
+//*              MERGES IT AGAINST THE DB2 CURSOR'S RESIDENT ID
+//*              SEQUENCE.
+//*  2026-08-09 FMV STEP030 NOW RUNS RESRECON THROUGH IKJEFT01/DSN
+//*              RUN, BOUND TO PLAN RESRCNPL, THE SAME WAY STEP010
+//*              RUNS HELLOWLD - RESRECON'S EMBEDDED SQL NEEDS A
+//*              DB2 PLAN CONNECTION, WHICH A BARE EXEC PGM= NEVER
+//*              PROVIDED.
+//*****************************************************************
+//*
+//STEP005  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=RESLIFE.RESIDENT.TRANFILE.RAW,DISP=SHR
+//SORTOUT  DD   DSN=RESLIFE.RESIDENT.TRANFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(45,4,CH,A,39,6,CH,A,1,8,CH,A)
+/*
+//*
+//* IF THE SORT DID NOT COMPLETE CLEAN, DO NOT LOAD DB2 OR PRINT A
+//* ROSTER OFF WHATEVER SEQUENCE THE RAW FEED HAPPENED TO ARRIVE IN.
+//*
+//IFSORT   IF (STEP005.RC = 0) THEN
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=RESLIFE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN910.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(HELLOWLD) PLAN(HELLOWPL) LIB('RESLIFE.LOADLIB') -
+       PARMS('FEBIN') END
+/*
+//RESTRAN  DD   DSN=RESLIFE.RESIDENT.TRANFILE,DISP=SHR
+//RESMSTR  DD   DSN=RESLIFE.RESIDENT.MASTER,DISP=SHR,
+//             AMP=('AMORG')
+//RESRPT   DD   DSN=RESLIFE.ROSTER.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FA,LRECL=133,BLKSIZE=0)
+//RESCKIN  DD   DSN=RESLIFE.CHKPT.GDG(0),DISP=SHR
+//RESCKOUT DD   DSN=RESLIFE.CHKPT.GDG(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//* IF THE LOAD/REPORT STEP DID NOT COMPLETE CLEAN, SKIP THE
+//* FOLLOW-ON VB1 TIMESTAMP UTILITY RATHER THAN RUN IT AGAINST A
+//* PARTIAL LOAD.
+//*
+//IFSTEP   IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=HWLDVB1,PARM='FEBIN'
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
+//*
+//* THE MATCH-MERGE IN RESRECON ASSUMES BOTH SIDES ARRIVE IN
+//* RESIDENT ID SEQUENCE - THE DB2 CURSOR IS ORDER-BY'D, BUT THE
+//* CICS LOG IS WRITTEN IN CHRONOLOGICAL ORDER AS UPDATES HAPPEN,
+//* SO IT HAS TO BE SORTED FIRST THE SAME WAY STEP005 SORTS THE
+//* TRANSACTION FEED.
+//*
+//STEP025  EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=RESLIFE.CICS.TRANLOG,DISP=SHR
+//SORTOUT  DD   DSN=RESLIFE.CICS.TRANLOG.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=47,BLKSIZE=0)
+//SYSIN    DD   *
+  SORT FIELDS=(1,8,CH,A)
+/*
+//*
+//* RECONCILE TODAY'S CICS TRANSACTION LOG AGAINST THE DB2 ROWS
+//* HELLOCIC UPDATED TODAY - SKIPPED IF THE LOAD ITSELF OR THE
+//* CICS LOG SORT DID NOT COMPLETE CLEAN, SINCE EITHER SIDE OF
+//* THE MATCH-MERGE WOULD THEN BE UNRELIABLE.
+//*
+//IFRECON  IF (STEP010.RC = 0) AND (STEP025.RC = 0) THEN
+//STEP030  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=RESLIFE.LOADLIB,DISP=SHR
+//         DD   DSN=DSN910.SDSNLOAD,DISP=SHR
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN  PROGRAM(RESRECON) PLAN(RESRCNPL) LIB('RESLIFE.LOADLIB') END
+/*
+//CICSLOG  DD   DSN=RESLIFE.CICS.TRANLOG.SORTED,DISP=SHR
+//RECRPT   DD   DSN=RESLIFE.RECON.RPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FA,LRECL=133,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//         ENDIF
