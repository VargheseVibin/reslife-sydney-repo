@@ -1,20 +1,100 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hellocicsvb1.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY TSTCOPY.
-       PROCEDURE DIVISION.
-           DISPLAY "Hello There!".
-           DISPLAY "Hi " MY-NAME.
-           MOVE "Febin" TO MY-NAME.
-           DISPLAY "Hi " MY-NAME.
-           
-           GOBACK.
-
-       END PROGRAM hellocicsvb1.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. hellocicsvb1.
+000300 AUTHOR. RESLIFE-IT-ONLINE-TEAM.
+000400 DATE-WRITTEN. 2019-04-01.
+000500*****************************************************************
+000600* MODIFICATION HISTORY                                          *
+000700*  2026-08-09 FMV THE STARTUP GREETING NOW COMES FROM THE        *
+000800*              TRANSLATABLE MESSAGE TABLE (COPYBOOKS/MSGTABLE)   *
+000900*              INSTEAD OF A HARDCODED LITERAL; RECAST INTO THE   *
+001000*              SAME FIXED-FORMAT, SEQUENCE-NUMBERED STYLE AS ITS *
+001100*              SIBLING HELLOWORLDVB1.                            *
+001110*  2026-08-09 FMV NOW STAMPS EACH RUN WITH TODAY'S DATE/TIME,    *
+001120*              VIA THE SHARED DTSTAMP/DTSTAMPP COPYBOOKS ALREADY *
+001130*              USED BY HELLOWORLDVB1, SO THIS VERSION TREE PICKS *
+001140*              UP THE SAME STAMPING INSTEAD OF NEVER GETTING IT. *
+001150*  2026-08-09 FMV ADDED START/END TIME CAPTURE AND A RESPONSE-   *
+001160*              TIME DISPLAY KEYED BY TRANSACTION ID, SO THIS     *
+001170*              TRANSACTION'S OWN ELAPSED TIME IS LOGGED THE SAME *
+001180*              WAY THE FULL HELLOCICS TRANSACTION IS RECONCILED  *
+001190*              BY ID ELSEWHERE IN THIS SYSTEM.                   *
+001195*  2026-08-09 FMV THE GREETING LOOKUP MOVED TO THE SHARED        *
+001196*              GREETLKP COPYBOOK FOR THE SAME REASON DTSTAMPP    *
+001197*              WAS PULLED OUT - IT WAS DUPLICATED VERBATIM IN    *
+001198*              ALL FOUR HELLOWORLD/HELLOCICS PROGRAMS.           *
+001200*****************************************************************
+001300
+001400 ENVIRONMENT DIVISION.
+001500 CONFIGURATION SECTION.
+001600
+001700 DATA DIVISION.
+001800 WORKING-STORAGE SECTION.
+001900     COPY TSTCOPY.
+002000     COPY MSGTABLE.
+002100 01  WS-LANGUAGE-CODE            PIC X(02) VALUE 'EN'.
+002150     COPY DTSTAMP.
+002160
+002165*****************************************************************
+002170* RESPONSE-TIME FIELDS - START/END TIME ARE ACCEPTED THE SAME    *
+002172*           WAY DTSTAMPP ACCEPTS DT-CURRENT-TIME (HHMMSSTH);     *
+002174*           EACH IS REDEFINED INTO ITS FOUR COMPONENTS SO THE    *
+002176*           ELAPSED TIME CAN BE COMPUTED IN HUNDREDTHS OF A      *
+002178*           SECOND AND DISPLAYED AGAINST THIS TRANSACTION'S ID.  *
+002180*****************************************************************
+002182 01  WS-TRANSACTION-ID           PIC X(04) VALUE 'HCV1'.
+002184 01  WS-START-TIME               PIC 9(08).
+002186 01  WS-START-TIME-R REDEFINES WS-START-TIME.
+002188     05 WS-START-HH              PIC 9(02).
+002190     05 WS-START-MM              PIC 9(02).
+002192     05 WS-START-SS              PIC 9(02).
+002194     05 WS-START-TH              PIC 9(02).
+002196 01  WS-END-TIME                 PIC 9(08).
+002198 01  WS-END-TIME-R REDEFINES WS-END-TIME.
+002200     05 WS-END-HH                PIC 9(02).
+002202     05 WS-END-MM                PIC 9(02).
+002204     05 WS-END-SS                PIC 9(02).
+002206     05 WS-END-TH                PIC 9(02).
+002208 01  WS-START-TOTAL-TH           PIC 9(09) COMP.
+002210 01  WS-END-TOTAL-TH             PIC 9(09) COMP.
+002212 01  WS-ELAPSED-TOTAL-TH         PIC 9(09) COMP.
+002214
+002300 PROCEDURE DIVISION.
+002400
+002500 0000-MAIN.
+002510     ACCEPT WS-START-TIME FROM TIME.
+002600     PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT.
+002700     DISPLAY MSG-GREETING-TEXT(MSG-IDX).
+002800     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+002900     MOVE "Febin" TO MY-NAME.
+003000     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+003100
+003150     PERFORM 8500-CAPTURE-DATE-TIME THRU 8500-EXIT.
+003160     ACCEPT WS-END-TIME FROM TIME.
+003170     PERFORM 8600-DISPLAY-RESPONSE-TIME THRU 8600-EXIT.
+003200     GOBACK.
+003300
+003400     COPY GREETLKP.
+004400
+004410 8600-DISPLAY-RESPONSE-TIME.
+004412     COMPUTE WS-START-TOTAL-TH =
+004414         WS-START-HH * 360000 + WS-START-MM * 6000 +
+004416         WS-START-SS * 100 + WS-START-TH.
+004418     COMPUTE WS-END-TOTAL-TH =
+004420         WS-END-HH * 360000 + WS-END-MM * 6000 +
+004422         WS-END-SS * 100 + WS-END-TH.
+004424     IF WS-END-TOTAL-TH >= WS-START-TOTAL-TH
+004426         COMPUTE WS-ELAPSED-TOTAL-TH =
+004428             WS-END-TOTAL-TH - WS-START-TOTAL-TH
+004430     ELSE
+004432         COMPUTE WS-ELAPSED-TOTAL-TH =
+004434             WS-END-TOTAL-TH + 8640000 - WS-START-TOTAL-TH
+004436     END-IF.
+004438     DISPLAY "TRANSACTION " WS-TRANSACTION-ID
+004440         " RESPONSE TIME (HUNDREDTHS OF A SECOND): "
+004442         WS-ELAPSED-TOTAL-TH.
+004444 8600-EXIT.
+004446     EXIT.
+004448
+004450     COPY DTSTAMPP.
+004460
+004500 END PROGRAM hellocicsvb1.
