@@ -1,27 +1,64 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. helloworldvb1.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY TSTCOPY.
-       01 CURRENT-DATE        PIC 9(06).               
-       01 CURRENT-TIME        PIC 9(08).               
-                                      
-       PROCEDURE DIVISION.
-           DISPLAY "Hello There!".
-           DISPLAY "Hi " MY-NAME.
-           MOVE "Febin" TO MY-NAME.
-           DISPLAY "Hi " MY-NAME.
-           ACCEPT CURRENT-DATE FROM DATE               
-           ACCEPT CURRENT-TIME FROM TIME               
-                                                 
-           DISPLAY 'THE DATE TODAY IS :' CURRENT-DATE   
-           DISPLAY 'THE TIME NOW   IS :' CURRENT-TIME     
-           
-           GOBACK.
-
-       END PROGRAM helloworldvb1.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. helloworldvb1.
+000300 AUTHOR. RESLIFE-IT-BATCH-TEAM.
+000400 DATE-WRITTEN. 2019-04-01.
+000500*****************************************************************
+000600* MODIFICATION HISTORY                                          *
+000700*  2026-08-09 FMV WIDENED CURRENT-DATE TO AN 8-DIGIT, CENTURY-   *
+000800*              SAFE YYYYMMDD FIELD - THE OLD PIC 9(06) FROM      *
+000900*              DATE WAS A 2-DIGIT YEAR.                          *
+000950*  2026-08-09 FMV MY-NAME IS NOW SET FROM THE JCL PARM (SEE      *
+000960*              LS-PARM-AREA) INSTEAD OF THE COMPILED-IN "FEBIN"  *
+000970*              LITERAL; "FEBIN" REMAINS ONLY AS THE DEFAULT WHEN *
+000980*              NO PARM IS PASSED.                                *
+000990*  2026-08-09 FMV THE STARTUP GREETING NOW COMES FROM THE        *
+000991*              TRANSLATABLE MESSAGE TABLE (COPYBOOKS/MSGTABLE)   *
+000992*              INSTEAD OF A HARDCODED LITERAL.                   *
+000993*  2026-08-09 FMV DATE/TIME STAMPING NOW COMES FROM THE SHARED   *
+000994*              DTSTAMP/DTSTAMPP COPYBOOKS INSTEAD OF ITS OWN     *
+000995*              LOCAL FIELDS AND ACCEPT LOGIC, SO HELLOCICSVB1    *
+000996*              CAN PICK UP THE SAME STAMPING WITHOUT DRIFTING.   *
+000997*  2026-08-09 FMV THE GREETING LOOKUP MOVED TO THE SHARED        *
+000998*              GREETLKP COPYBOOK FOR THE SAME REASON DTSTAMPP    *
+000999*              WAS PULLED OUT - IT WAS DUPLICATED VERBATIM IN    *
+001000*              ALL FOUR HELLOWORLD/HELLOCICS PROGRAMS.           *
+001001*****************************************************************
+001100
+001200 ENVIRONMENT DIVISION.
+001300 CONFIGURATION SECTION.
+001400
+001500 DATA DIVISION.
+001600 WORKING-STORAGE SECTION.
+001700     COPY TSTCOPY.
+001710     COPY MSGTABLE.
+001720 01  WS-LANGUAGE-CODE            PIC X(02) VALUE 'EN'.
+001800     COPY DTSTAMP.
+001950
+001960 LINKAGE SECTION.
+001970 01  LS-PARM-AREA.
+001980     05 LS-PARM-LENGTH           PIC S9(04) COMP.
+001990     05 LS-PARM-DATA             PIC X(30).
+002000
+002100 PROCEDURE DIVISION USING LS-PARM-AREA.
+002200
+002300 0000-MAIN.
+002310     PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT.
+002400     DISPLAY MSG-GREETING-TEXT(MSG-IDX).
+002500     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+002510     IF LS-PARM-LENGTH > ZERO
+002520         MOVE LS-PARM-DATA(1:LS-PARM-LENGTH) TO MY-NAME
+002530     ELSE
+002540         MOVE "Febin" TO MY-NAME
+002550     END-IF.
+002700     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+002800
+002900     PERFORM 8500-CAPTURE-DATE-TIME THRU 8500-EXIT.
+003100
+003400
+003500     GOBACK.
+003510
+003520     COPY GREETLKP.
+003620
+003630     COPY DTSTAMPP.
+003640
+003700 END PROGRAM helloworldvb1.
