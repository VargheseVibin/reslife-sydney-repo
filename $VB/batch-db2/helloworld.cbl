@@ -1,19 +1,784 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. helloworld.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY TSTCOPY.
-       PROCEDURE DIVISION.
-           DISPLAY "Hello There!".
-           DISPLAY "Hi " MY-NAME.
-           MOVE "Febin" TO MY-NAME.
-           DISPLAY "Hi " MY-NAME.
-           
-           GOBACK.
-
-       END PROGRAM helloworld.
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. helloworld.
+000300 AUTHOR. RESLIFE-IT-BATCH-TEAM.
+000400 DATE-WRITTEN. 2019-04-01.
+000500*****************************************************************
+000600* MODIFICATION HISTORY                                          *
+000700*  2026-08-09 FMV NIGHTLY RESIDENT LOAD - READ THE RESIDENT      *
+000800*              TRANSACTION FILE AND INSERT/UPDATE THE DB2        *
+000900*              RESIDENT_OCCUPANCY TABLE.                         *
+001000*  2026-08-09 FMV ADDED THE NIGHTLY ROSTER REPORT - HEADER/      *
+001100*              DETAIL/CONTROL-BREAK LAYOUT BY HALL THEN FLOOR    *
+001200*              THEN ROOM, WITH RESIDENT COUNTS AT EACH BREAK.    *
+001300*              INPUT MUST ARRIVE SORTED IN THAT SEQUENCE.        *
+001350*  2026-08-09 FMV ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD *
+001360*              IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL           *
+001370*              RESIDENTS PROCESSED; ON RESTART THE LAST          *
+001380*              CHECKPOINT IS READ AND THAT MANY INPUT RECORDS    *
+001390*              ARE RESKIPPED BEFORE PROCESSING RESUMES.          *
+001395*  2026-08-09 FMV THE DB2 UPDATE AND THE ROSTER REPORT NOW BOTH  *
+001396*              WORK OFF RESIDENT-RECORD (COPY TSTCOPY) RATHER    *
+001397*              THAN THE RAW TRANSACTION RECORD, SO REPORT AND    *
+001398*              ONLINE FORMATTING NO LONGER DEPEND ON THE INPUT   *
+001399*              FILE'S OWN FIELD LAYOUT.                          *
+001401*  2026-08-09 FMV MY-NAME IS NOW SET FROM THE JCL PARM (SEE      *
+001402*              LS-PARM-AREA) INSTEAD OF THE COMPILED-IN "FEBIN"  *
+001403*              LITERAL; "FEBIN" REMAINS ONLY AS THE DEFAULT WHEN *
+001404*              NO PARM IS PASSED.                                *
+001406*  2026-08-09 FMV OPEN/READ/WRITE FILE STATUS IS NOW CHECKED ON  *
+001407*              EVERY FILE, NOT JUST AT OPEN TIME; ANY STATUS     *
+001408*              OTHER THAN A KNOWN-GOOD ONE ROUTES TO 9900-ABEND- *
+001409*              JOB, WHICH LOGS THE REASON AND FAILS THE STEP     *
+001410*              WITH A NONZERO RETURN CODE. A TRANSACTION RECORD  *
+001411*              WITH A BAD TRANS CODE IS LOGGED AND SKIPPED       *
+001412*              RATHER THAN FAILING THE WHOLE RUN.                *
+001414*  2026-08-09 FMV EVERY INSERT AND UPDATE NOW ALSO WRITES A ROW  *
+001415*              TO RESIDENT_AUDIT_TRAIL (SEE COPYBOOKS/AUDTDCL)   *
+001416*              CARRYING THE OLD AND NEW VALUE OF EACH FIELD; AN  *
+001417*              UPDATE FIRST RE-SELECTS THE CURRENT ROW SO THE    *
+001418*              OLD VALUES ARE THE ONES ACTUALLY BEING REPLACED.  *
+001420*  2026-08-09 FMV THE STARTUP GREETING NOW COMES FROM THE        *
+001421*              TRANSLATABLE MESSAGE TABLE (COPYBOOKS/MSGTABLE)   *
+001422*              INSTEAD OF A HARDCODED LITERAL; THE TRANSACTION   *
+001423*              RECORD, RESIDENT-RECORD, AND RESIDENT_OCCUPANCY   *
+001424*              ALL NOW CARRY A LANGUAGE CODE SO THE SAME TABLE   *
+001425*              CAN EVENTUALLY DRIVE RESIDENT-FACING MESSAGES.    *
+001427*  2026-08-09 FMV ADDED RESIDENT-MASTER-FILE, THE VSAM KSDS      *
+001428*              KEYED ON RESIDENT ID FORESHADOWED BY TSTCOPY'S    *
+001429*              RESIDENT-RECORD COMMENT; EVERY INSERT/UPDATE NOW  *
+001430*              ALSO WRITES/REWRITES THE MASTER RECORD SO         *
+001431*              HELLOCICS CAN READ A RESIDENT DIRECTLY BY KEY     *
+001432*              INSTEAD OF GOING THROUGH DB2 FOR EVERY LOOKUP.    *
+001433*  2026-08-09 FMV ADDED AN END-OF-JOB STATISTICS SUMMARY - READ, *
+001434*              INSERTED, UPDATED, AND REJECTED COUNTS ARE NOW    *
+001435*              DISPLAYED TOGETHER AT TERMINATION INSTEAD OF THE  *
+001436*              OLD SINGLE RECORDS-PROCESSED LINE.                *
+001438*  2026-08-09 FMV THE DB2 INSERT/SELECT/UPDATE IN 2200/2300 NOW  *
+001439*              CHECK SQLCODE THE SAME WAY VSAM FILE STATUS IS    *
+001440*              CHECKED; AN UPDATE FOR A RESIDENT NOT YET ON FILE *
+001441*              IS REJECTED THROUGH 9200-REJECT-RECORD INSTEAD OF *
+001442*              WRITING A BOGUS AUDIT/MASTER RECORD, AND 9200     *
+001443*              ITSELF NOW DISPLAYS WS-REJECT-REASON SO IT CAN    *
+001444*              REPORT MORE THAN ONE KIND OF REJECTION. THE OLD/  *
+001445*              NEW LANGUAGE CODE IS NOW CARRIED ON THE AUDIT     *
+001446*              TRAIL (SEE COPYBOOKS/AUDTDCL), AND THE INSERTED/  *
+001447*              UPDATED/REJECTED COUNTS ARE NOW CHECKPOINTED (SEE *
+001448*              COPYBOOKS/CHKPTREC) SO A RESTARTED RUN'S SUMMARY  *
+001449*              STILL COVERS THE WHOLE RUN.                       *
+001451*  2026-08-09 FMV THE GREETING LOOKUP MOVED TO THE SHARED        *
+001452*              GREETLKP COPYBOOK, THE SAME WAY DTSTAMPP ALREADY  *
+001453*              CENTRALIZES THE DATE/TIME STAMPING IN THE VB1     *
+001454*              TREE - IT WAS DUPLICATED VERBATIM ACROSS ALL FOUR *
+001455*              HELLOWORLD/HELLOCICS PROGRAMS.                    *
+001456*  2026-08-09 FMV 2200-INSERT-RESIDENT NOW LOOKS UP AND DISPLAYS *
+001457*              THE MOVE-IN GREETING IN THE RESIDENT'S OWN        *
+001458*              LANGUAGE_CODE - THE LOOKUP WAS WIRED TO A FIXED   *
+001459*              'EN' AT JOB START AND NEVER ONCE KEYED OFF AN     *
+001460*              ACTUAL RESIDENT.                                  *
+001461*  2026-08-09 FMV THE RESTART FAST-FORWARD IN 1700-CHECK-FOR-    *
+001462*              RESTART NOW REPLAYS EACH SKIPPED TRANSACTION      *
+001463*              THROUGH 5000-ROSTER-DETAIL (BUT NOT THE DB2/VSAM/ *
+001464*              AUDIT WORK, ALREADY DONE BEFORE THE CHECKPOINT)   *
+001465*              INSTEAD OF JUST RE-READING PAST IT - THE ROSTER   *
+001466*              FILE IS STILL OPENED FRESH ON A RESTART, SO       *
+001467*              WITHOUT THIS A RESTARTED RUN'S REPORT WAS MISSING *
+001468*              EVERY RESIDENT PROCESSED BEFORE THE LAST          *
+001469*              CHECKPOINT.                                       *
+001437*****************************************************************
+001500
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT RESIDENT-TRANS-FILE ASSIGN TO RESTRAN
+002200         ORGANIZATION IS SEQUENTIAL
+002300         ACCESS MODE IS SEQUENTIAL
+002400         FILE STATUS IS WS-RESTRAN-STATUS.
+002500
+002600     SELECT RESIDENT-ROSTER-RPT ASSIGN TO RESRPT
+002700         ORGANIZATION IS SEQUENTIAL
+002800         ACCESS MODE IS SEQUENTIAL
+002900         FILE STATUS IS WS-RESRPT-STATUS.
+002950
+002960     SELECT CHECKPOINT-IN-FILE ASSIGN TO RESCKIN
+002970         ORGANIZATION IS SEQUENTIAL
+002980         ACCESS MODE IS SEQUENTIAL
+002990         FILE STATUS IS WS-RESCKI-STATUS.
+002995
+002996     SELECT CHECKPOINT-OUT-FILE ASSIGN TO RESCKOUT
+002997         ORGANIZATION IS SEQUENTIAL
+002998         ACCESS MODE IS SEQUENTIAL
+002999         FILE STATUS IS WS-RESCKO-STATUS.
+003002
+003004     SELECT RESIDENT-MASTER-FILE ASSIGN TO RESMSTR
+003006         ORGANIZATION IS INDEXED
+003008         ACCESS MODE IS RANDOM
+003010         RECORD KEY IS RM-RESIDENT-ID
+003012         FILE STATUS IS WS-RESMSTR-STATUS.
+003080
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  RESIDENT-TRANS-FILE
+003400     RECORDING MODE IS F.
+003500 01  RESIDENT-TRANS-RECORD.
+003600     05 RT-RESIDENT-ID           PIC X(08).
+003700     05 RT-RESIDENT-NAME         PIC X(30).
+003800     05 RT-ROOM-NUMBER           PIC X(06).
+003900     05 RT-HALL-CODE             PIC X(04).
+004000     05 RT-MEAL-PLAN-CODE        PIC X(02).
+004100     05 RT-CHECKIN-DATE          PIC X(10).
+004200     05 RT-CHECKOUT-DATE         PIC X(10).
+004300     05 RT-TRANS-CODE            PIC X(01).
+004400        88 RT-INSERT-TRANS              VALUE 'I'.
+004500        88 RT-UPDATE-TRANS              VALUE 'U'.
+004550     05 RT-LANGUAGE-CODE         PIC X(02).
+004600     05 FILLER                   PIC X(17).
+004700
+004800 FD  RESIDENT-ROSTER-RPT
+004900     RECORDING MODE IS F
+005000     LINAGE IS 60 LINES
+005100         WITH FOOTING AT 55.
+005200 01  RR-REPORT-LINE              PIC X(132).
+005300
+005310 FD  CHECKPOINT-IN-FILE
+005320     RECORDING MODE IS F.
+005330 01  CHECKPOINT-IN-RECORD           PIC X(52).
+005340
+005360 FD  CHECKPOINT-OUT-FILE
+005370     RECORDING MODE IS F.
+005380 01  CHECKPOINT-OUT-RECORD          PIC X(52).
+005390
+005391*****************************************************************
+005392* RESIDENT-MASTER-FILE - VSAM KSDS KEYED ON RESIDENT ID, KEPT IN *
+005393*           STEP WITH RESIDENT_OCCUPANCY BY THIS PROGRAM SO      *
+005394*           HELLOWORLD AND HELLOCICS CAN BOTH FIND ONE RESIDENT'S*
+005395*           RECORD BY A DIRECT KEYED READ INSTEAD OF A FULL-FILE *
+005396*           PASS. SAME SHAPE AS RESIDENT-RECORD (COPY TSTCOPY).  *
+005397*****************************************************************
+005398 FD  RESIDENT-MASTER-FILE
+005399     RECORDING MODE IS F.
+005400 01  RESIDENT-MASTER-RECORD.
+005401     05 RM-RESIDENT-ID           PIC X(08).
+005402     05 RM-RESIDENT-NAME         PIC X(30).
+005403     05 RM-ROOM-NUMBER           PIC X(06).
+005404     05 RM-HALL-CODE             PIC X(04).
+005405     05 RM-MEAL-PLAN-CODE        PIC X(02).
+005406     05 RM-CHECKIN-DATE          PIC X(10).
+005407     05 RM-CHECKOUT-DATE         PIC X(10).
+005408     05 RM-LANGUAGE-CODE         PIC X(02).
+005409
+005410 WORKING-STORAGE SECTION.
+005500     COPY TSTCOPY.
+005510
+005520     COPY MSGTABLE.
+005530
+005540 01  WS-LANGUAGE-CODE            PIC X(02)      VALUE 'EN'.
+005600
+005700     EXEC SQL INCLUDE SQLCA END-EXEC.
+005800
+005900     COPY RESOCDCL.
+005950
+005960     COPY AUDTDCL.
+005970
+005980 01  WS-OLD-RESIDENT-VALUES.
+005990     05 WS-OLD-RESIDENT-NAME     PIC X(30).
+005991     05 WS-OLD-ROOM-NUMBER       PIC X(06).
+005992     05 WS-OLD-HALL-CODE         PIC X(04).
+005993     05 WS-OLD-MEAL-PLAN-CODE    PIC X(02).
+005994     05 WS-OLD-CHECKOUT-DATE     PIC X(10).
+005995     05 WS-OLD-LANGUAGE-CODE     PIC X(02).
+006000
+006100 01  WS-RESTRAN-STATUS           PIC X(02)      VALUE SPACES.
+006200     88 WS-RESTRAN-OK                   VALUE '00'.
+006300     88 WS-RESTRAN-EOF                  VALUE '10'.
+006400
+006500 01  WS-RESRPT-STATUS            PIC X(02)      VALUE SPACES.
+006600     88 WS-RESRPT-OK                    VALUE '00'.
+006700
+006710 01  WS-RESCKI-STATUS            PIC X(02)      VALUE SPACES.
+006720     88 WS-RESCKI-OK                    VALUE '00'.
+006730     88 WS-RESCKI-EOF                   VALUE '10'.
+006740
+006750 01  WS-RESCKO-STATUS            PIC X(02)      VALUE SPACES.
+006760     88 WS-RESCKO-OK                    VALUE '00'.
+006770
+006772 01  WS-RESMSTR-STATUS           PIC X(02)      VALUE SPACES.
+006774     88 WS-RESMSTR-OK                   VALUE '00'.
+006776     88 WS-RESMSTR-NOTFND                VALUE '23'.
+006778
+006800 01  WS-SWITCHES.
+006900     05 WS-EOF-SW                PIC X(01)      VALUE 'N'.
+007000        88 WS-EOF                       VALUE 'Y'.
+007100     05 WS-FIRST-DETAIL-SW       PIC X(01)      VALUE 'Y'.
+007200        88 WS-FIRST-DETAIL               VALUE 'Y'.
+007210     05 WS-RESTART-FOUND-SW      PIC X(01)      VALUE 'N'.
+007220        88 WS-RESTART-FOUND              VALUE 'Y'.
+007300
+007400 01  WS-RUN-DATE                 PIC 9(08)      VALUE ZERO.
+007410 01  WS-RUN-TIME                 PIC 9(08)      VALUE ZERO.
+007500 01  WS-PAGE-NUMBER              PIC 9(04)      VALUE ZERO.
+007510
+007520 01  WS-CHECKPOINT-AREA.
+007530     COPY CHKPTREC.
+007540
+007550 01  WS-CHECKPOINT-INTERVAL      PIC 9(05) COMP  VALUE 100.
+007560 01  WS-RECORDS-SINCE-CHKPT      PIC 9(05) COMP  VALUE ZERO.
+007570 01  WS-TOTAL-RECORDS-PROCESSED  PIC 9(09) COMP  VALUE ZERO.
+007580 01  WS-RESTART-COUNT            PIC 9(09) COMP  VALUE ZERO.
+007590 01  WS-REJECTED-COUNT           PIC 9(07) COMP  VALUE ZERO.
+007592 01  WS-INSERTED-COUNT           PIC 9(07) COMP  VALUE ZERO.
+007594 01  WS-UPDATED-COUNT            PIC 9(07) COMP  VALUE ZERO.
+007596 01  WS-REJECT-REASON            PIC X(40)       VALUE SPACES.
+007600
+007700 01  WS-CONTROL-FIELDS.
+007800     05 WS-PREV-HALL-CODE        PIC X(04)      VALUE SPACES.
+007900     05 WS-PREV-FLOOR-CODE       PIC X(02)      VALUE SPACES.
+008000     05 WS-CURR-FLOOR-CODE       PIC X(02)      VALUE SPACES.
+008100
+008200 01  WS-REPORT-COUNTERS          COMP.
+008300     05 WS-FLOOR-COUNT           PIC 9(05)      VALUE ZERO.
+008400     05 WS-HALL-COUNT            PIC 9(05)      VALUE ZERO.
+008500     05 WS-GRAND-COUNT           PIC 9(07)      VALUE ZERO.
+008600
+008700 01  WS-REPORT-TITLE.
+008800     05 FILLER                   PIC X(20)
+008900         VALUE "RESIDENCE LIFE".
+009000     05 FILLER                   PIC X(30)
+009100         VALUE "NIGHTLY RESIDENT ROSTER REPORT".
+009200     05 FILLER                   PIC X(10)
+009300         VALUE "RUN DATE: ".
+009400     05 WS-TITLE-RUN-DATE        PIC 9(08).
+009500     05 FILLER                   PIC X(08)
+009600         VALUE "  PAGE: ".
+009700     05 WS-TITLE-PAGE-NO         PIC ZZZ9.
+009800
+009900 01  WS-COLUMN-HEADINGS.
+010000     05 FILLER                   PIC X(06)  VALUE "HALL".
+010100     05 FILLER                   PIC X(07)  VALUE "FLOOR".
+010200     05 FILLER                   PIC X(08)  VALUE "ROOM".
+010300     05 FILLER                   PIC X(13)  VALUE "RESIDENT ID".
+010400     05 FILLER                   PIC X(30)  VALUE "RESIDENT NAME".
+010500
+010600 01  WS-DETAIL-LINE.
+010700     05 WS-DET-HALL              PIC X(06).
+010800     05 WS-DET-FLOOR             PIC X(07).
+010900     05 WS-DET-ROOM               PIC X(08).
+011000     05 WS-DET-RESIDENT-ID       PIC X(13).
+011100     05 WS-DET-RESIDENT-NAME     PIC X(30).
+011200
+011300 01  WS-FLOOR-BREAK-LINE.
+011400     05 FILLER                   PIC X(08)  VALUE SPACES.
+011500     05 FILLER                   PIC X(09)  VALUE "FLOOR ".
+011600     05 WS-FBRK-FLOOR            PIC X(02).
+011700     05 FILLER                   PIC X(15)
+011750         VALUE " RES COUNT: ".
+011800     05 WS-FBRK-COUNT            PIC ZZZZ9.
+011900
+012000 01  WS-HALL-BREAK-LINE.
+012100     05 FILLER                   PIC X(06)  VALUE SPACES.
+012200     05 FILLER                   PIC X(07)  VALUE "HALL ".
+012300     05 WS-HBRK-HALL             PIC X(04).
+012400     05 FILLER                   PIC X(15)
+012450         VALUE " RES COUNT: ".
+012500     05 WS-HBRK-COUNT            PIC ZZZZ9.
+012600
+012700 01  WS-GRAND-TOTAL-LINE.
+012800     05 FILLER                   PIC X(24)
+012900         VALUE "GRAND TOTAL RESIDENTS: ".
+013000     05 WS-GRAND-TOTAL-COUNT     PIC ZZZZZZ9.
+013100
+013110 LINKAGE SECTION.
+013120 01  LS-PARM-AREA.
+013130     05 LS-PARM-LENGTH           PIC S9(04) COMP.
+013140     05 LS-PARM-DATA             PIC X(30).
+013150
+013200 PROCEDURE DIVISION USING LS-PARM-AREA.
+013300
+013400 0000-MAIN.
+013500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+013600     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+013700         UNTIL WS-EOF.
+013800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013900     GOBACK.
+014000
+014100 1000-INITIALIZE.
+014150     PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT.
+014200     DISPLAY MSG-GREETING-TEXT(MSG-IDX).
+014300     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+014310     IF LS-PARM-LENGTH > ZERO
+014320         MOVE LS-PARM-DATA(1:LS-PARM-LENGTH) TO MY-NAME
+014330     ELSE
+014340         MOVE "Febin" TO MY-NAME
+014350     END-IF.
+014500     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+014600
+014700     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+014710     ACCEPT WS-RUN-TIME FROM TIME.
+014800
+014900     OPEN INPUT RESIDENT-TRANS-FILE.
+015000     IF NOT WS-RESTRAN-OK
+015100         DISPLAY "HELLOWORLD - TRANSACTION FILE OPEN FAILED - "
+015150             "STATUS " WS-RESTRAN-STATUS
+015200         GO TO 9900-ABEND-JOB
+015400     END-IF.
+015500
+015600     OPEN OUTPUT RESIDENT-ROSTER-RPT.
+015700     IF NOT WS-RESRPT-OK
+015800         DISPLAY "HELLOWORLD - REPORT FILE OPEN FAILED - "
+015850             "STATUS " WS-RESRPT-STATUS
+016000         GO TO 9900-ABEND-JOB
+016100     END-IF.
+016200
+016300     EXEC SQL CONNECT TO RESLIFE END-EXEC.
+016310
+016320     PERFORM 1700-CHECK-FOR-RESTART THRU 1700-EXIT.
+016330
+016340     OPEN OUTPUT CHECKPOINT-OUT-FILE.
+016350     IF NOT WS-RESCKO-OK
+016360         DISPLAY "HELLOWORLD - CHECKPOINT FILE OPEN FAILED - "
+016370             "STATUS " WS-RESCKO-STATUS
+016375         GO TO 9900-ABEND-JOB
+016380     END-IF.
+016400
+016410     OPEN I-O RESIDENT-MASTER-FILE.
+016420     IF NOT WS-RESMSTR-OK
+016430         DISPLAY "HELLOWORLD - MASTER FILE OPEN FAILED - "
+016440             "STATUS " WS-RESMSTR-STATUS
+016450         GO TO 9900-ABEND-JOB
+016460     END-IF.
+016470
+016500     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+016600 1000-EXIT.
+016700     EXIT.
+016710
+016711     COPY GREETLKP.
+016720
+016720 1700-CHECK-FOR-RESTART.
+016730     OPEN INPUT CHECKPOINT-IN-FILE.
+016740     IF WS-RESCKI-OK
+016750         PERFORM 1750-READ-LAST-CHECKPOINT THRU 1750-EXIT
+016760             UNTIL WS-RESCKI-EOF
+016770         CLOSE CHECKPOINT-IN-FILE
+016780     END-IF.
+016790
+016800     IF WS-RESTART-FOUND
+016810         MOVE CK-RECORDS-PROCESSED TO WS-RESTART-COUNT
+016820         MOVE CK-RECORDS-PROCESSED TO WS-TOTAL-RECORDS-PROCESSED
+016822         MOVE CK-INSERTED-COUNT    TO WS-INSERTED-COUNT
+016824         MOVE CK-UPDATED-COUNT     TO WS-UPDATED-COUNT
+016826         MOVE CK-REJECTED-COUNT    TO WS-REJECTED-COUNT
+016830         DISPLAY "HELLOWORLD - RESTARTING AFTER " WS-RESTART-COUNT
+016840             " RECORDS - LAST RESIDENT " CK-LAST-RESIDENT-ID
+016850         PERFORM 1760-REPLAY-ROSTER-DETAIL THRU 1760-EXIT
+016860             WS-RESTART-COUNT TIMES
+016870     END-IF.
+016880 1700-EXIT.
+016890     EXIT.
+016900
+016910 1750-READ-LAST-CHECKPOINT.
+016920     READ CHECKPOINT-IN-FILE INTO WS-CHECKPOINT-AREA
+016930         AT END
+016940             CONTINUE
+016950         NOT AT END
+016960             MOVE 'Y' TO WS-RESTART-FOUND-SW
+016970     END-READ.
+016972     IF NOT WS-RESCKI-OK AND NOT WS-RESCKI-EOF
+016974         DISPLAY "HELLOWORLD - CHECKPOINT READ ERROR - STATUS "
+016976             WS-RESCKI-STATUS
+016978         GO TO 9900-ABEND-JOB
+016980     END-IF.
+016982 1750-EXIT.
+016990     EXIT.
+016991 1760-REPLAY-ROSTER-DETAIL.
+016992     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+016993     PERFORM 2050-BUILD-RESIDENT-RECORD THRU 2050-EXIT.
+016994     IF NOT WS-EOF AND (RT-INSERT-TRANS OR RT-UPDATE-TRANS)
+016995         PERFORM 5000-ROSTER-DETAIL THRU 5000-EXIT
+016996     END-IF.
+016997 1760-EXIT.
+016998     EXIT.
+017000
+017010 2000-PROCESS-TRANS.
+017005     PERFORM 2050-BUILD-RESIDENT-RECORD THRU 2050-EXIT.
+017000     EVALUATE TRUE
+017100         WHEN RT-INSERT-TRANS
+017150             PERFORM 2200-INSERT-RESIDENT THRU 2200-EXIT
+017160             PERFORM 5000-ROSTER-DETAIL THRU 5000-EXIT
+017200         WHEN RT-UPDATE-TRANS
+017400             PERFORM 2300-UPDATE-RESIDENT THRU 2300-EXIT
+017450             PERFORM 5000-ROSTER-DETAIL THRU 5000-EXIT
+017460         WHEN OTHER
+017465             STRING "INVALID TRANS CODE '" DELIMITED BY SIZE
+017466                 RT-TRANS-CODE DELIMITED BY SIZE
+017467                 "'" DELIMITED BY SIZE
+017468                 INTO WS-REJECT-REASON
+017469             PERFORM 9200-REJECT-RECORD THRU 9200-EXIT
+017600     END-EVALUATE.
+017710
+017720     ADD 1 TO WS-TOTAL-RECORDS-PROCESSED WS-RECORDS-SINCE-CHKPT.
+017730     IF WS-RECORDS-SINCE-CHKPT >= WS-CHECKPOINT-INTERVAL
+017740         PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT
+017750     END-IF.
+017800     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+017900 2000-EXIT.
+018000     EXIT.
+018100
+018200 2100-READ-TRANS.
+018300     READ RESIDENT-TRANS-FILE
+018400         AT END
+018500             MOVE 'Y' TO WS-EOF-SW
+018600     END-READ.
+018610     IF NOT WS-RESTRAN-OK AND NOT WS-RESTRAN-EOF
+018620         DISPLAY "HELLOWORLD - TRANSACTION FILE READ ERROR - "
+018630             "STATUS " WS-RESTRAN-STATUS
+018640         GO TO 9900-ABEND-JOB
+018650     END-IF.
+018700 2100-EXIT.
+018800     EXIT.
+018900
+018910 2050-BUILD-RESIDENT-RECORD.
+018920     MOVE RT-RESIDENT-ID       TO RD-RESIDENT-ID.
+018930     MOVE RT-RESIDENT-NAME     TO RD-RESIDENT-NAME.
+018940     MOVE RT-ROOM-NUMBER       TO RD-ROOM-NUMBER.
+018950     MOVE RT-HALL-CODE         TO RD-HALL-CODE.
+018960     MOVE RT-MEAL-PLAN-CODE    TO RD-MEAL-PLAN-CODE.
+018970     MOVE RT-CHECKIN-DATE      TO RD-CHECKIN-DATE.
+018980     MOVE RT-CHECKOUT-DATE     TO RD-CHECKOUT-DATE.
+018985     MOVE RT-LANGUAGE-CODE     TO RD-LANGUAGE-CODE.
+018990 2050-EXIT.
+018995     EXIT.
+018996
+019000 2200-INSERT-RESIDENT.
+019100     MOVE RD-RESIDENT-ID       TO RO-RESIDENT-ID.
+019200     MOVE RD-RESIDENT-NAME     TO RO-RESIDENT-NAME.
+019300     MOVE RD-ROOM-NUMBER       TO RO-ROOM-NUMBER.
+019400     MOVE RD-HALL-CODE         TO RO-HALL-CODE.
+019500     MOVE RD-MEAL-PLAN-CODE    TO RO-MEAL-PLAN-CODE.
+019600     MOVE RD-CHECKIN-DATE      TO RO-CHECKIN-DATE.
+019700     MOVE RD-CHECKOUT-DATE     TO RO-CHECKOUT-DATE.
+019800     MOVE 'HELLOWLD'           TO RO-LAST-UPDATE-PGM.
+019850     MOVE RD-LANGUAGE-CODE     TO RO-LANGUAGE-CODE.
+019900
+020000     EXEC SQL
+020100         INSERT INTO RESIDENT_OCCUPANCY
+020200             ( RESIDENT_ID, RESIDENT_NAME, ROOM_NUMBER,
+020300               HALL_CODE, MEAL_PLAN_CODE, CHECKIN_DATE,
+020400               CHECKOUT_DATE, LAST_UPDATE_TS, LAST_UPDATE_PGM,
+020450               LANGUAGE_CODE )
+020500         VALUES
+020600             ( :RO-RESIDENT-ID, :RO-RESIDENT-NAME,
+020700               :RO-ROOM-NUMBER, :RO-HALL-CODE,
+020800               :RO-MEAL-PLAN-CODE, :RO-CHECKIN-DATE,
+020900               :RO-CHECKOUT-DATE, CURRENT TIMESTAMP,
+021000               :RO-LAST-UPDATE-PGM, :RO-LANGUAGE-CODE )
+021100     END-EXEC.
+021101     IF SQLCODE NOT = ZERO
+021102         DISPLAY "HELLOWORLD - RESIDENT INSERT ERROR - SQLCODE "
+021103             SQLCODE
+021104         GO TO 9900-ABEND-JOB
+021105     END-IF.
+021110
+021120     MOVE 'I'                  TO AT-CHANGE-TYPE.
+021130     MOVE RD-RESIDENT-ID       TO AT-RESIDENT-ID.
+021140     MOVE SPACES               TO AT-OLD-RESIDENT-NAME
+021150                                   AT-OLD-ROOM-NUMBER
+021160                                   AT-OLD-HALL-CODE
+021170                                   AT-OLD-MEAL-PLAN-CODE
+021171                                   AT-OLD-LANGUAGE-CODE
+021180                                   AT-OLD-CHECKOUT-DATE.
+021190     MOVE RD-RESIDENT-NAME     TO AT-NEW-RESIDENT-NAME.
+021192     MOVE RD-ROOM-NUMBER       TO AT-NEW-ROOM-NUMBER.
+021193     MOVE RD-HALL-CODE         TO AT-NEW-HALL-CODE.
+021194     MOVE RD-MEAL-PLAN-CODE    TO AT-NEW-MEAL-PLAN-CODE.
+021195     MOVE RD-CHECKOUT-DATE     TO AT-NEW-CHECKOUT-DATE.
+021196     MOVE RD-LANGUAGE-CODE     TO AT-NEW-LANGUAGE-CODE.
+021197     MOVE 'HELLOWLD'           TO AT-CHANGE-PGM.
+021198     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+021199     PERFORM 7500-WRITE-MASTER-RECORD THRU 7500-EXIT.
+021210     ADD 1 TO WS-INSERTED-COUNT.
+021212     MOVE RD-LANGUAGE-CODE     TO WS-LANGUAGE-CODE.
+021214     PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT.
+021216     DISPLAY MSG-GREETING-TEXT(MSG-IDX) " " RD-RESIDENT-NAME.
+021220 2200-EXIT.
+021300     EXIT.
+021400
+021500 2300-UPDATE-RESIDENT.
+021510     EXEC SQL
+021520         SELECT RESIDENT_NAME, ROOM_NUMBER, HALL_CODE,
+021521                MEAL_PLAN_CODE, LANGUAGE_CODE, CHECKOUT_DATE
+021530           INTO :WS-OLD-RESIDENT-NAME, :WS-OLD-ROOM-NUMBER,
+021540                :WS-OLD-HALL-CODE, :WS-OLD-MEAL-PLAN-CODE,
+021545                :WS-OLD-LANGUAGE-CODE, :WS-OLD-CHECKOUT-DATE
+021550           FROM RESIDENT_OCCUPANCY
+021560          WHERE RESIDENT_ID = :RD-RESIDENT-ID
+021570     END-EXEC.
+021571     EVALUATE SQLCODE
+021572         WHEN ZERO
+021573             CONTINUE
+021574         WHEN 100
+021575             MOVE "RESIDENT NOT ON FILE FOR UPDATE"
+021576                 TO WS-REJECT-REASON
+021577             PERFORM 9200-REJECT-RECORD THRU 9200-EXIT
+021578             GO TO 2300-EXIT
+021579         WHEN OTHER
+021580             DISPLAY "HELLOWORLD - RESIDENT SELECT ERROR - "
+021581                 "SQLCODE " SQLCODE
+021582             GO TO 9900-ABEND-JOB
+021583     END-EVALUATE.
+021600     MOVE RD-RESIDENT-NAME     TO RO-RESIDENT-NAME.
+021700     MOVE RD-ROOM-NUMBER       TO RO-ROOM-NUMBER.
+021800     MOVE RD-HALL-CODE         TO RO-HALL-CODE.
+021900     MOVE RD-MEAL-PLAN-CODE    TO RO-MEAL-PLAN-CODE.
+022000     MOVE RD-CHECKOUT-DATE     TO RO-CHECKOUT-DATE.
+022100     MOVE RD-RESIDENT-ID       TO RO-RESIDENT-ID.
+022200     MOVE 'HELLOWLD'           TO RO-LAST-UPDATE-PGM.
+022250     MOVE RD-LANGUAGE-CODE     TO RO-LANGUAGE-CODE.
+022300
+022400     EXEC SQL
+022500         UPDATE RESIDENT_OCCUPANCY
+022600            SET RESIDENT_NAME  = :RO-RESIDENT-NAME,
+022700                ROOM_NUMBER    = :RO-ROOM-NUMBER,
+022800                HALL_CODE      = :RO-HALL-CODE,
+022900                MEAL_PLAN_CODE = :RO-MEAL-PLAN-CODE,
+023000                CHECKOUT_DATE  = :RO-CHECKOUT-DATE,
+023100                LAST_UPDATE_TS = CURRENT TIMESTAMP,
+023150                LAST_UPDATE_PGM = :RO-LAST-UPDATE-PGM,
+023160                LANGUAGE_CODE  = :RO-LANGUAGE-CODE
+023300          WHERE RESIDENT_ID   = :RO-RESIDENT-ID
+023400     END-EXEC.
+023401     IF SQLCODE NOT = ZERO
+023402         DISPLAY "HELLOWORLD - RESIDENT UPDATE ERROR - SQLCODE "
+023403             SQLCODE
+023404         GO TO 9900-ABEND-JOB
+023405     END-IF.
+023410
+023420     MOVE 'U'                  TO AT-CHANGE-TYPE.
+023430     MOVE RD-RESIDENT-ID       TO AT-RESIDENT-ID.
+023440     MOVE WS-OLD-RESIDENT-NAME TO AT-OLD-RESIDENT-NAME.
+023450     MOVE WS-OLD-ROOM-NUMBER   TO AT-OLD-ROOM-NUMBER.
+023460     MOVE WS-OLD-HALL-CODE     TO AT-OLD-HALL-CODE.
+023470     MOVE WS-OLD-MEAL-PLAN-CODE TO AT-OLD-MEAL-PLAN-CODE.
+023475     MOVE WS-OLD-LANGUAGE-CODE TO AT-OLD-LANGUAGE-CODE.
+023480     MOVE WS-OLD-CHECKOUT-DATE TO AT-OLD-CHECKOUT-DATE.
+023490     MOVE RD-RESIDENT-NAME     TO AT-NEW-RESIDENT-NAME.
+023491     MOVE RD-ROOM-NUMBER       TO AT-NEW-ROOM-NUMBER.
+023492     MOVE RD-HALL-CODE         TO AT-NEW-HALL-CODE.
+023493     MOVE RD-MEAL-PLAN-CODE    TO AT-NEW-MEAL-PLAN-CODE.
+023494     MOVE RD-CHECKOUT-DATE     TO AT-NEW-CHECKOUT-DATE.
+023495     MOVE RD-LANGUAGE-CODE     TO AT-NEW-LANGUAGE-CODE.
+023496     MOVE 'HELLOWLD'           TO AT-CHANGE-PGM.
+023497     PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+023498     MOVE RD-RESIDENT-ID       TO RM-RESIDENT-ID.
+023499     MOVE RD-RESIDENT-NAME     TO RM-RESIDENT-NAME.
+023500     MOVE RD-ROOM-NUMBER       TO RM-ROOM-NUMBER.
+023510     MOVE RD-HALL-CODE         TO RM-HALL-CODE.
+023520     MOVE RD-MEAL-PLAN-CODE    TO RM-MEAL-PLAN-CODE.
+023530     MOVE RD-CHECKIN-DATE      TO RM-CHECKIN-DATE.
+023540     MOVE RD-CHECKOUT-DATE     TO RM-CHECKOUT-DATE.
+023550     MOVE RD-LANGUAGE-CODE     TO RM-LANGUAGE-CODE.
+023560     REWRITE RESIDENT-MASTER-RECORD
+023570         INVALID KEY
+023580             DISPLAY "HELLOWORLD - MASTER FILE REWRITE FAILED - "
+023590                RD-RESIDENT-ID
+023600     END-REWRITE.
+023610     IF NOT WS-RESMSTR-OK
+023620         DISPLAY "HELLOWORLD - MASTER FILE REWRITE ERROR - "
+023630             "STATUS " WS-RESMSTR-STATUS
+023640         GO TO 9900-ABEND-JOB
+023650     END-IF.
+023660     ADD 1 TO WS-UPDATED-COUNT.
+023670 2300-EXIT.
+023680     EXIT.
+023700
+023800 5000-ROSTER-DETAIL.
+023900     MOVE RD-ROOM-NUMBER(1:2) TO WS-CURR-FLOOR-CODE.
+024000
+024100     IF WS-FIRST-DETAIL
+024200         MOVE 'N' TO WS-FIRST-DETAIL-SW
+024300         MOVE RD-HALL-CODE      TO WS-PREV-HALL-CODE
+024400         MOVE WS-CURR-FLOOR-CODE TO WS-PREV-FLOOR-CODE
+024500         PERFORM 5100-WRITE-HEADINGS THRU 5100-EXIT
+024600     ELSE
+024700         IF RD-HALL-CODE NOT = WS-PREV-HALL-CODE
+024800             PERFORM 5300-FLOOR-BREAK THRU 5300-EXIT
+024900             PERFORM 5400-HALL-BREAK THRU 5400-EXIT
+025000             MOVE RD-HALL-CODE       TO WS-PREV-HALL-CODE
+025100             MOVE WS-CURR-FLOOR-CODE TO WS-PREV-FLOOR-CODE
+025200         ELSE
+025300             IF WS-CURR-FLOOR-CODE NOT = WS-PREV-FLOOR-CODE
+025400                 PERFORM 5300-FLOOR-BREAK THRU 5300-EXIT
+025500                 MOVE WS-CURR-FLOOR-CODE TO WS-PREV-FLOOR-CODE
+025600             END-IF
+025700         END-IF
+025800     END-IF.
+025900
+026000     PERFORM 5500-WRITE-DETAIL-LINE THRU 5500-EXIT.
+026100     ADD 1 TO WS-FLOOR-COUNT WS-HALL-COUNT WS-GRAND-COUNT.
+026200 5000-EXIT.
+026300     EXIT.
+026400
+026500 5100-WRITE-HEADINGS.
+026600     ADD 1 TO WS-PAGE-NUMBER.
+026700     MOVE WS-RUN-DATE           TO WS-TITLE-RUN-DATE.
+026800     MOVE WS-PAGE-NUMBER        TO WS-TITLE-PAGE-NO.
+026900     WRITE RR-REPORT-LINE FROM WS-REPORT-TITLE
+027000         AFTER ADVANCING PAGE.
+027010     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+027100     WRITE RR-REPORT-LINE FROM WS-COLUMN-HEADINGS
+027200         AFTER ADVANCING 2 LINES.
+027210     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+027300 5100-EXIT.
+027400     EXIT.
+027500
+027600 5300-FLOOR-BREAK.
+027700     MOVE WS-PREV-FLOOR-CODE    TO WS-FBRK-FLOOR.
+027800     MOVE WS-FLOOR-COUNT        TO WS-FBRK-COUNT.
+027900     WRITE RR-REPORT-LINE FROM WS-FLOOR-BREAK-LINE
+028000         AFTER ADVANCING 1 LINE.
+028050     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+028100     MOVE ZERO TO WS-FLOOR-COUNT.
+028200 5300-EXIT.
+028300     EXIT.
+028400
+028500 5400-HALL-BREAK.
+028600     MOVE WS-PREV-HALL-CODE     TO WS-HBRK-HALL.
+028700     MOVE WS-HALL-COUNT         TO WS-HBRK-COUNT.
+028800     WRITE RR-REPORT-LINE FROM WS-HALL-BREAK-LINE
+028900         AFTER ADVANCING 1 LINE.
+028950     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+029000     MOVE ZERO TO WS-HALL-COUNT.
+029100     PERFORM 5100-WRITE-HEADINGS THRU 5100-EXIT.
+029200 5400-EXIT.
+029300     EXIT.
+029400
+029500 5500-WRITE-DETAIL-LINE.
+029600     MOVE RD-HALL-CODE          TO WS-DET-HALL.
+029700     MOVE WS-CURR-FLOOR-CODE    TO WS-DET-FLOOR.
+029800     MOVE RD-ROOM-NUMBER        TO WS-DET-ROOM.
+029900     MOVE RD-RESIDENT-ID        TO WS-DET-RESIDENT-ID.
+030000     MOVE RD-RESIDENT-NAME      TO WS-DET-RESIDENT-NAME.
+030100     WRITE RR-REPORT-LINE FROM WS-DETAIL-LINE
+030200         AFTER ADVANCING 1 LINE.
+030250     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+030300 5500-EXIT.
+030400     EXIT.
+030450
+030470 8000-WRITE-AUDIT-RECORD.
+030480     EXEC SQL
+030481         INSERT INTO RESIDENT_AUDIT_TRAIL
+030482             ( RESIDENT_ID, CHANGE_TYPE,
+030483               OLD_RESIDENT_NAME, NEW_RESIDENT_NAME,
+030484               OLD_ROOM_NUMBER, NEW_ROOM_NUMBER,
+030485               OLD_HALL_CODE, NEW_HALL_CODE,
+030486               OLD_MEAL_PLAN_CODE, NEW_MEAL_PLAN_CODE,
+030487               OLD_CHECKOUT_DATE, NEW_CHECKOUT_DATE,
+030488               CHANGE_TS, CHANGE_PGM )
+030489         VALUES
+030490             ( :AT-RESIDENT-ID, :AT-CHANGE-TYPE,
+030491               :AT-OLD-RESIDENT-NAME, :AT-NEW-RESIDENT-NAME,
+030492               :AT-OLD-ROOM-NUMBER, :AT-NEW-ROOM-NUMBER,
+030493               :AT-OLD-HALL-CODE, :AT-NEW-HALL-CODE,
+030494               :AT-OLD-MEAL-PLAN-CODE, :AT-NEW-MEAL-PLAN-CODE,
+030495               :AT-OLD-CHECKOUT-DATE, :AT-NEW-CHECKOUT-DATE,
+030496               CURRENT TIMESTAMP, :AT-CHANGE-PGM )
+030497     END-EXEC.
+030498 8000-EXIT.
+030499     EXIT.
+030500
+030600 9000-TERMINATE.
+030610     DISPLAY "HELLOWORLD - END OF JOB STATISTICS".
+030620     DISPLAY "HELLOWORLD -   RECORDS READ      - "
+030630         WS-TOTAL-RECORDS-PROCESSED.
+030640     DISPLAY "HELLOWORLD -   RECORDS INSERTED  - "
+030650         WS-INSERTED-COUNT.
+030660     DISPLAY "HELLOWORLD -   RECORDS UPDATED   - "
+030670         WS-UPDATED-COUNT.
+030680     DISPLAY "HELLOWORLD -   RECORDS REJECTED  - "
+030690         WS-REJECTED-COUNT.
+030700     IF NOT WS-FIRST-DETAIL
+030800         PERFORM 5300-FLOOR-BREAK THRU 5300-EXIT
+030900         MOVE WS-PREV-HALL-CODE  TO WS-HBRK-HALL
+031000         MOVE WS-HALL-COUNT      TO WS-HBRK-COUNT
+031100         WRITE RR-REPORT-LINE FROM WS-HALL-BREAK-LINE
+031200             AFTER ADVANCING 1 LINE
+031250         PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT
+031300         MOVE WS-GRAND-COUNT     TO WS-GRAND-TOTAL-COUNT
+031400         WRITE RR-REPORT-LINE FROM WS-GRAND-TOTAL-LINE
+031500             AFTER ADVANCING 2 LINES
+031550         PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT
+031600     END-IF.
+031700
+031800     EXEC SQL COMMIT END-EXEC.
+031900     CLOSE RESIDENT-TRANS-FILE.
+032000     CLOSE RESIDENT-ROSTER-RPT.
+032050     CLOSE CHECKPOINT-OUT-FILE.
+032060     CLOSE RESIDENT-MASTER-FILE.
+032100     EXEC SQL CONNECT RESET END-EXEC.
+032200 9000-EXIT.
+032300     EXIT.
+032310
+032320 7000-WRITE-CHECKPOINT.
+032330     MOVE WS-TOTAL-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED.
+032340     MOVE RD-RESIDENT-ID              TO CK-LAST-RESIDENT-ID.
+032350     STRING WS-RUN-DATE WS-RUN-TIME(1:6)
+032360         DELIMITED BY SIZE INTO CK-CHECKPOINT-TS.
+032362     MOVE WS-INSERTED-COUNT           TO CK-INSERTED-COUNT.
+032364     MOVE WS-UPDATED-COUNT            TO CK-UPDATED-COUNT.
+032366     MOVE WS-REJECTED-COUNT           TO CK-REJECTED-COUNT.
+032370     WRITE CHECKPOINT-OUT-RECORD FROM WS-CHECKPOINT-AREA.
+032372     IF NOT WS-RESCKO-OK
+032374         DISPLAY "HELLOWORLD - CHECKPOINT WRITE ERROR - STATUS "
+032376             WS-RESCKO-STATUS
+032378         GO TO 9900-ABEND-JOB
+032379     END-IF.
+032380     EXEC SQL COMMIT END-EXEC.
+032390     MOVE ZERO TO WS-RECORDS-SINCE-CHKPT.
+032400 7000-EXIT.
+032410     EXIT.
+032420
+032430 7500-WRITE-MASTER-RECORD.
+032431     MOVE RD-RESIDENT-ID       TO RM-RESIDENT-ID.
+032432     MOVE RD-RESIDENT-NAME     TO RM-RESIDENT-NAME.
+032433     MOVE RD-ROOM-NUMBER       TO RM-ROOM-NUMBER.
+032434     MOVE RD-HALL-CODE         TO RM-HALL-CODE.
+032435     MOVE RD-MEAL-PLAN-CODE    TO RM-MEAL-PLAN-CODE.
+032436     MOVE RD-CHECKIN-DATE      TO RM-CHECKIN-DATE.
+032437     MOVE RD-CHECKOUT-DATE     TO RM-CHECKOUT-DATE.
+032438     MOVE RD-LANGUAGE-CODE     TO RM-LANGUAGE-CODE.
+032439     WRITE RESIDENT-MASTER-RECORD
+032441         INVALID KEY
+032442             DISPLAY "HELLOWORLD - MASTER FILE WRITE FAILED - "
+032443                RD-RESIDENT-ID
+032444     END-WRITE.
+032445     IF NOT WS-RESMSTR-OK
+032446         DISPLAY "HELLOWORLD - MASTER FILE WRITE ERROR - STATUS "
+032447             WS-RESMSTR-STATUS
+032448         GO TO 9900-ABEND-JOB
+032449     END-IF.
+032450 7500-EXIT.
+032451     EXIT.
+032452
+032510 5900-CHECK-PRINT-STATUS.
+032520     IF NOT WS-RESRPT-OK
+032530         DISPLAY "HELLOWORLD - REPORT WRITE ERROR - STATUS "
+032540             WS-RESRPT-STATUS
+032550         GO TO 9900-ABEND-JOB
+032560     END-IF.
+032570 5900-EXIT.
+032580     EXIT.
+032590
+032600 9200-REJECT-RECORD.
+032610     DISPLAY "HELLOWORLD - " WS-REJECT-REASON
+032620         " FOR RESIDENT " RD-RESIDENT-ID " - RECORD SKIPPED".
+032630     ADD 1 TO WS-REJECTED-COUNT.
+032640 9200-EXIT.
+032650     EXIT.
+032660
+032700 9900-ABEND-JOB.
+032710     DISPLAY "HELLOWORLD - JOB ABENDING AFTER "
+032720         WS-TOTAL-RECORDS-PROCESSED " RECORDS PROCESSED".
+032730     MOVE 16 TO RETURN-CODE.
+032740     STOP RUN.
+032750
+032800 END PROGRAM helloworld.
