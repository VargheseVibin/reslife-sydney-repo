@@ -0,0 +1,293 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. resrecon.
+000300 AUTHOR. RESLIFE-IT-BATCH-TEAM.
+000400 INSTALLATION. RESIDENCE LIFE DATA CENTER.
+000500 DATE-WRITTEN. 2026-08-09.
+000600*****************************************************************
+000700* MODIFICATION HISTORY                                          *
+000800*  2026-08-09 FMV INITIAL VERSION - END-OF-BATCH-WINDOW          *
+000900*              RECONCILIATION BETWEEN THE DB2 RESIDENT_OCCUPANCY *
+001000*              ROWS HELLOCIC UPDATED TODAY AND THE DAY'S CICS    *
+001100*              TRANSACTION LOG, SO AN ONLINE MOVE-IN/MOVE-OUT/   *
+001200*              TRANSFER THAT NEVER MADE IT INTO DB2 (OR A DB2    *
+001300*              ROW MARKED AS ONLINE-UPDATED WITH NO MATCHING LOG *
+001400*              ENTRY) SHOWS UP ON AN EXCEPTIONS REPORT INSTEAD   *
+001500*              OF GOING UNNOTICED.                               *
+001550*  2026-08-09 FMV THE MATCHED BRANCH OF 2000-MATCH-MERGE NOW     *
+001560*              SKIPS ANY FURTHER CICS LOG ENTRIES FOR THE SAME   *
+001570*              RESIDENT BEFORE FETCHING THE NEXT DB2 ROW - A     *
+001580*              RESIDENT UPDATED MORE THAN ONCE ONLINE THE SAME   *
+001590*              DAY WAS LEAVING A SECOND LOG ENTRY FOR AN ID      *
+001595*              ALREADY MATCHED, WHICH THE OLD ONE-FOR-ONE ADVANCE*
+001596*              MISREAD AS A CICS-ONLY EXCEPTION ONCE DB2 MOVED ON*
+001597*              TO THE NEXT RESIDENT.                             *
+001600*****************************************************************
+001700
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CICS-LOG-FILE ASSIGN TO CICSLOG
+002400         ORGANIZATION IS SEQUENTIAL
+002500         ACCESS MODE IS SEQUENTIAL
+002600         FILE STATUS IS WS-CICSLOG-STATUS.
+002700
+002800     SELECT RECON-EXCEPTIONS-RPT ASSIGN TO RECRPT
+002900         ORGANIZATION IS SEQUENTIAL
+003000         ACCESS MODE IS SEQUENTIAL
+003100         FILE STATUS IS WS-RECRPT-STATUS.
+003200
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  CICS-LOG-FILE
+003600     RECORDING MODE IS F.
+003700 01  CICS-LOG-RECORD.
+003800     COPY CICSLOG.
+003900
+004000 FD  RECON-EXCEPTIONS-RPT
+004100     RECORDING MODE IS F
+004200     LINAGE IS 60 LINES
+004300         WITH FOOTING AT 55.
+004400 01  RE-REPORT-LINE              PIC X(132).
+004500
+004600 WORKING-STORAGE SECTION.
+004700     EXEC SQL INCLUDE SQLCA END-EXEC.
+004800
+004900     COPY RESOCDCL.
+004910
+004920 01  WS-RUN-DATE                 PIC 9(08)      VALUE ZERO.
+004930 01  WS-TODAY-START-TS           PIC X(26)      VALUE SPACES.
+004940 01  WS-LAST-MATCHED-ID          PIC X(08)      VALUE SPACES.
+005000
+005100     EXEC SQL
+005200         DECLARE C1 CURSOR FOR
+005300         SELECT RESIDENT_ID, RESIDENT_NAME, ROOM_NUMBER,
+005400                HALL_CODE, MEAL_PLAN_CODE, CHECKIN_DATE,
+005500                CHECKOUT_DATE, LAST_UPDATE_TS, LAST_UPDATE_PGM
+005600           FROM RESIDENT_OCCUPANCY
+005700          WHERE LAST_UPDATE_PGM = 'HELLOCIC'
+005800            AND LAST_UPDATE_TS  >= :WS-TODAY-START-TS
+005900          ORDER BY RESIDENT_ID
+006000     END-EXEC.
+006100
+006200 01  WS-CICSLOG-STATUS           PIC X(02)      VALUE SPACES.
+006300     88 WS-CICSLOG-OK                   VALUE '00'.
+006400     88 WS-CICSLOG-EOF                  VALUE '10'.
+006500
+006600 01  WS-RECRPT-STATUS            PIC X(02)      VALUE SPACES.
+006700     88 WS-RECRPT-OK                    VALUE '00'.
+006800
+006900 01  WS-SWITCHES.
+007000     05 WS-CICS-EOF-SW           PIC X(01)      VALUE 'N'.
+007100        88 WS-CICS-EOF                  VALUE 'Y'.
+007200     05 WS-DB2-EOF-SW            PIC X(01)      VALUE 'N'.
+007300        88 WS-DB2-EOF                   VALUE 'Y'.
+007400
+007700 01  WS-PAGE-NUMBER              PIC 9(04)      VALUE ZERO.
+007800
+007900 01  WS-REPORT-COUNTERS          COMP.
+008000     05 WS-CICS-ONLY-COUNT       PIC 9(07)      VALUE ZERO.
+008100     05 WS-DB2-ONLY-COUNT        PIC 9(07)      VALUE ZERO.
+008200     05 WS-MATCHED-COUNT         PIC 9(07)      VALUE ZERO.
+008300
+008400 01  WS-REPORT-TITLE.
+008500     05 FILLER                   PIC X(20)
+008600         VALUE "RESIDENCE LIFE".
+008700     05 FILLER                   PIC X(41)
+008800         VALUE "ONLINE/BATCH RECONCILIATION - EXCEPTIONS".
+008900     05 FILLER                   PIC X(10)
+009000         VALUE "RUN DATE: ".
+009100     05 WS-TITLE-RUN-DATE        PIC 9(08).
+009200     05 FILLER                   PIC X(08)
+009300         VALUE "  PAGE: ".
+009400     05 WS-TITLE-PAGE-NO         PIC ZZZ9.
+009500
+009600 01  WS-COLUMN-HEADINGS.
+009700     05 FILLER                   PIC X(13)  VALUE "RESIDENT ID".
+009800     05 FILLER                   PIC X(40)  VALUE "EXCEPTION".
+009900
+010000 01  WS-DETAIL-LINE.
+010100     05 WS-DET-RESIDENT-ID       PIC X(13).
+010200     05 WS-DET-EXCEPTION         PIC X(60).
+010300
+010400 01  WS-TOTAL-LINE.
+010500     05 FILLER                   PIC X(20)
+010600         VALUE "MATCHED: ".
+010700     05 WS-TOT-MATCHED           PIC ZZZZZZ9.
+010800     05 FILLER                   PIC X(20)
+010900         VALUE "  CICS-ONLY: ".
+011000     05 WS-TOT-CICS-ONLY         PIC ZZZZZZ9.
+011100     05 FILLER                   PIC X(20)
+011200         VALUE "  DB2-ONLY: ".
+011300     05 WS-TOT-DB2-ONLY          PIC ZZZZZZ9.
+011400
+011500 PROCEDURE DIVISION.
+011600
+011700 0000-MAIN.
+011800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011900     PERFORM 2000-MATCH-MERGE THRU 2000-EXIT
+012000         UNTIL WS-CICS-EOF AND WS-DB2-EOF.
+012100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012200     GOBACK.
+012300
+012400 1000-INITIALIZE.
+012500     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+012600     STRING WS-RUN-DATE(1:4) "-" WS-RUN-DATE(5:2) "-"
+012700            WS-RUN-DATE(7:2) "-00.00.00.000000"
+012750            DELIMITED BY SIZE
+012800         INTO WS-TODAY-START-TS.
+012900
+013000     OPEN INPUT CICS-LOG-FILE.
+013100     IF NOT WS-CICSLOG-OK
+013200         DISPLAY "RESRECON - CICS LOG OPEN FAILED - STATUS "
+013300             WS-CICSLOG-STATUS
+013400         GO TO 9900-ABEND-JOB
+013500     END-IF.
+013600
+013700     OPEN OUTPUT RECON-EXCEPTIONS-RPT.
+013800     IF NOT WS-RECRPT-OK
+013900         DISPLAY "RESRECON - EXCEPTIONS RPT OPEN FAILED - STATUS "
+014000             WS-RECRPT-STATUS
+014100         GO TO 9900-ABEND-JOB
+014200     END-IF.
+014300
+014400     EXEC SQL CONNECT TO RESLIFE END-EXEC.
+014500     EXEC SQL OPEN C1 END-EXEC.
+014600
+014700     PERFORM 5100-WRITE-HEADINGS THRU 5100-EXIT.
+014800     PERFORM 2100-READ-CICS-LOG THRU 2100-EXIT.
+014900     PERFORM 2200-FETCH-DB2-ROW THRU 2200-EXIT.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300 2000-MATCH-MERGE.
+015400     EVALUATE TRUE
+015500         WHEN WS-CICS-EOF
+015600             PERFORM 5200-DB2-ONLY-EXCEPTION THRU 5200-EXIT
+015700             PERFORM 2200-FETCH-DB2-ROW THRU 2200-EXIT
+015800         WHEN WS-DB2-EOF
+015900             PERFORM 5300-CICS-ONLY-EXCEPTION THRU 5300-EXIT
+016000             PERFORM 2100-READ-CICS-LOG THRU 2100-EXIT
+016100         WHEN CL-RESIDENT-ID < RO-RESIDENT-ID
+016200             PERFORM 5300-CICS-ONLY-EXCEPTION THRU 5300-EXIT
+016300             PERFORM 2100-READ-CICS-LOG THRU 2100-EXIT
+016400         WHEN CL-RESIDENT-ID > RO-RESIDENT-ID
+016500             PERFORM 5200-DB2-ONLY-EXCEPTION THRU 5200-EXIT
+016600             PERFORM 2200-FETCH-DB2-ROW THRU 2200-EXIT
+016700         WHEN OTHER
+016800             ADD 1 TO WS-MATCHED-COUNT
+016850             MOVE CL-RESIDENT-ID TO WS-LAST-MATCHED-ID
+016900             PERFORM 2100-READ-CICS-LOG THRU 2100-EXIT
+016950             PERFORM 2100-READ-CICS-LOG THRU 2100-EXIT
+016960                 UNTIL WS-CICS-EOF
+016970                     OR CL-RESIDENT-ID NOT = WS-LAST-MATCHED-ID
+017000             PERFORM 2200-FETCH-DB2-ROW THRU 2200-EXIT
+017100     END-EVALUATE.
+017200 2000-EXIT.
+017300     EXIT.
+017400
+017500 2100-READ-CICS-LOG.
+017600     READ CICS-LOG-FILE
+017700         AT END
+017800             MOVE 'Y' TO WS-CICS-EOF-SW
+017900             MOVE HIGH-VALUES TO CL-RESIDENT-ID
+018000     END-READ.
+018100     IF NOT WS-CICSLOG-OK AND NOT WS-CICSLOG-EOF
+018200         DISPLAY "RESRECON - CICS LOG READ ERROR - STATUS "
+018300             WS-CICSLOG-STATUS
+018400         GO TO 9900-ABEND-JOB
+018500     END-IF.
+018600 2100-EXIT.
+018700     EXIT.
+018800
+018900 2200-FETCH-DB2-ROW.
+019000     EXEC SQL
+019100         FETCH C1
+019200          INTO :RO-RESIDENT-ID, :RO-RESIDENT-NAME,
+019300               :RO-ROOM-NUMBER, :RO-HALL-CODE,
+019400               :RO-MEAL-PLAN-CODE, :RO-CHECKIN-DATE,
+019500               :RO-CHECKOUT-DATE, :RO-LAST-UPDATE-TS,
+019600               :RO-LAST-UPDATE-PGM
+019700     END-EXEC.
+019800     EVALUATE SQLCODE
+019900         WHEN ZERO
+020000             CONTINUE
+020100         WHEN 100
+020200             MOVE 'Y' TO WS-DB2-EOF-SW
+020300             MOVE HIGH-VALUES TO RO-RESIDENT-ID
+020400         WHEN OTHER
+020500             DISPLAY "RESRECON - DB2 FETCH ERROR - SQLCODE "
+020600                 SQLCODE
+020700             GO TO 9900-ABEND-JOB
+020800     END-EVALUATE.
+020900 2200-EXIT.
+021000     EXIT.
+021100
+021200 5100-WRITE-HEADINGS.
+021300     ADD 1 TO WS-PAGE-NUMBER.
+021400     MOVE WS-RUN-DATE           TO WS-TITLE-RUN-DATE.
+021500     MOVE WS-PAGE-NUMBER        TO WS-TITLE-PAGE-NO.
+021600     WRITE RE-REPORT-LINE FROM WS-REPORT-TITLE
+021700         AFTER ADVANCING PAGE.
+021800     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+021900     WRITE RE-REPORT-LINE FROM WS-COLUMN-HEADINGS
+022000         AFTER ADVANCING 2 LINES.
+022100     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+022200 5100-EXIT.
+022300     EXIT.
+022400
+022500 5200-DB2-ONLY-EXCEPTION.
+022600     MOVE RO-RESIDENT-ID        TO WS-DET-RESIDENT-ID.
+022700     MOVE "DB2 SHOWS ONLINE UPDATE - NO CICS LOG ENTRY FOUND"
+022800                                TO WS-DET-EXCEPTION.
+022900     WRITE RE-REPORT-LINE FROM WS-DETAIL-LINE
+023000         AFTER ADVANCING 1 LINE.
+023100     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+023200     ADD 1 TO WS-DB2-ONLY-COUNT.
+023300 5200-EXIT.
+023400     EXIT.
+023500
+023600 5300-CICS-ONLY-EXCEPTION.
+023700     MOVE CL-RESIDENT-ID        TO WS-DET-RESIDENT-ID.
+023800     MOVE "ONLINE UPDATE LOGGED - NOT REFLECTED IN DB2"
+023900                                TO WS-DET-EXCEPTION.
+024000     WRITE RE-REPORT-LINE FROM WS-DETAIL-LINE
+024100         AFTER ADVANCING 1 LINE.
+024200     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+024300     ADD 1 TO WS-CICS-ONLY-COUNT.
+024400 5300-EXIT.
+024500     EXIT.
+024600
+024700 5900-CHECK-PRINT-STATUS.
+024800     IF NOT WS-RECRPT-OK
+024900         DISPLAY "RESRECON - REPORT WRITE ERROR - STATUS "
+025000             WS-RECRPT-STATUS
+025100         GO TO 9900-ABEND-JOB
+025200     END-IF.
+025300 5900-EXIT.
+025400     EXIT.
+025500
+025600 9000-TERMINATE.
+025700     MOVE WS-MATCHED-COUNT      TO WS-TOT-MATCHED.
+025800     MOVE WS-CICS-ONLY-COUNT    TO WS-TOT-CICS-ONLY.
+025900     MOVE WS-DB2-ONLY-COUNT     TO WS-TOT-DB2-ONLY.
+026000     WRITE RE-REPORT-LINE FROM WS-TOTAL-LINE
+026100         AFTER ADVANCING 2 LINES.
+026200     PERFORM 5900-CHECK-PRINT-STATUS THRU 5900-EXIT.
+026300
+026400     EXEC SQL CLOSE C1 END-EXEC.
+026500     CLOSE CICS-LOG-FILE.
+026600     CLOSE RECON-EXCEPTIONS-RPT.
+026700     EXEC SQL CONNECT RESET END-EXEC.
+026800 9000-EXIT.
+026900     EXIT.
+027000
+027100 9900-ABEND-JOB.
+027200     DISPLAY "RESRECON - JOB ABENDING - MATCHED " WS-MATCHED-COUNT
+027300         " CICS-ONLY " WS-CICS-ONLY-COUNT
+027400         " DB2-ONLY " WS-DB2-ONLY-COUNT.
+027500     MOVE 16 TO RETURN-CODE.
+027600     STOP RUN.
+027700
+027800 END PROGRAM resrecon.
