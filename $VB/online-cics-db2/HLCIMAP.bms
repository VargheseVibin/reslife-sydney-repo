@@ -0,0 +1,97 @@
+000100*****************************************************************
+000200* HLCIMAP - FRONT DESK OCCUPANCY INQUIRY MAP                     *
+000300*           MAPSET HLCIMAP / MAP HLCIMAP                         *
+000400*  2026-08-09 FMV INITIAL PSEUDO-CONVERSATIONAL SCREEN FOR       *
+000500*              hellocics - ENTER RESIDENT ID, DISPLAY ROOM/HALL, *
+000600*              PF8 TO PAGE TO THE NEXT RESIDENT ON FILE.         *
+000650*  2026-08-09 FMV ADDED FUNCTION CODE / NEW ROOM / NEW HALL      *
+000660*              INPUT FIELDS SO THE SAME SCREEN CAN DRIVE A       *
+000670*              MOVE-IN, MOVE-OUT, OR TRANSFER UPDATE, NOT JUST   *
+000680*              AN INQUIRY.                                      *
+000690*  2026-08-09 FMV WIDENED TITLE1 TO LENGTH=27 - THE LITERAL IS   *
+000695*              27 CHARACTERS AND WAS GETTING TRUNCATED AT 24.    *
+000700*****************************************************************
+000800HLCIMAP  DFHMSD TYPE=&SYSPARM,                                  X
+000900               MODE=INOUT,                                      X
+001000               LANG=COBOL,                                      X
+001100               CTRL=FREEKB,                                     X
+001200               STORAGE=AUTO,                                    X
+001300               TIOAPFX=YES
+001400*
+001500HLCIMAP  DFHMDI SIZE=(24,80),                                   X
+001600               LINE=1,                                          X
+001700               COLUMN=1
+001800*
+001900TITLE1   DFHMDF POS=(01,28),                                    X
+002000               LENGTH=27,                                       X
+002100               ATTRB=(PROT,NORM),                                X
+002200               INITIAL='RESIDENCE LIFE - FRONT DESK'
+002300*
+002400RIDLBL   DFHMDF POS=(03,05),                                    X
+002500               LENGTH=14,                                       X
+002600               ATTRB=(PROT,NORM),                                X
+002700               INITIAL='RESIDENT ID :'
+002800RESIDIN  DFHMDF POS=(03,20),                                    X
+002900               LENGTH=8,                                        X
+003000               ATTRB=(UNPROT,NUM,IC),                            X
+003100               PICIN='9(8)'
+003200*
+003300ROOMLBL  DFHMDF POS=(05,05),                                    X
+003400               LENGTH=14,                                       X
+003500               ATTRB=(PROT,NORM),                                X
+003600               INITIAL='ROOM NUMBER :'
+003700ROOMOUT  DFHMDF POS=(05,20),                                    X
+003800               LENGTH=6,                                        X
+003900               ATTRB=(PROT,NORM)
+004000*
+004100HALLLBL  DFHMDF POS=(06,05),                                    X
+004200               LENGTH=14,                                       X
+004300               ATTRB=(PROT,NORM),                                X
+004400               INITIAL='HALL CODE   :'
+004500HALLOUT  DFHMDF POS=(06,20),                                    X
+004600               LENGTH=4,                                        X
+004700               ATTRB=(PROT,NORM)
+004800*
+004900NAMELBL  DFHMDF POS=(07,05),                                    X
+005000               LENGTH=14,                                       X
+005100               ATTRB=(PROT,NORM),                                X
+005200               INITIAL='OCCUPANT    :'
+005300NAMEOUT  DFHMDF POS=(07,20),                                    X
+005400               LENGTH=30,                                       X
+005500               ATTRB=(PROT,NORM)
+005600*
+005610FUNCLBL  DFHMDF POS=(09,05),                                    X
+005620               LENGTH=18,                                       X
+005630               ATTRB=(PROT,NORM),                                X
+005640               INITIAL='FUNCTION (M/O/T) :'
+005650FUNCIN   DFHMDF POS=(09,24),                                    X
+005660               LENGTH=1,                                        X
+005670               ATTRB=(UNPROT,NORM)
+005680*
+005690NEWRMLBL DFHMDF POS=(10,05),                                    X
+005700               LENGTH=18,                                       X
+005710               ATTRB=(PROT,NORM),                                X
+005720               INITIAL='NEW ROOM NUMBER  :'
+005730NEWRMIN  DFHMDF POS=(10,24),                                    X
+005740               LENGTH=6,                                        X
+005750               ATTRB=(UNPROT,NORM)
+005760*
+005770NEWHLLBL DFHMDF POS=(11,05),                                    X
+005780               LENGTH=18,                                       X
+005790               ATTRB=(PROT,NORM),                                X
+005800               INITIAL='NEW HALL CODE    :'
+005810NEWHLIN  DFHMDF POS=(11,24),                                    X
+005820               LENGTH=4,                                        X
+005830               ATTRB=(UNPROT,NORM)
+005840*
+005850MSGOUT   DFHMDF POS=(22,05),                                    X
+005860               LENGTH=70,                                       X
+005870               ATTRB=(PROT,BRT)
+005880*
+005890PFLINE   DFHMDF POS=(24,05),                                    X
+005900               LENGTH=60,                                       X
+005910               ATTRB=(PROT,NORM),                                X
+005920               INITIAL='PF3=EXIT PF8=NEXT ENTER=LOOKUP/UPDATE'
+005930*
+005940         DFHMSD TYPE=FINAL
+005950         END
