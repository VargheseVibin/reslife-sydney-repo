@@ -1,20 +1,518 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. hellocics.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           COPY TSTCOPY.
-       PROCEDURE DIVISION.
-           DISPLAY "Hello There!".
-           DISPLAY "Hi " MY-NAME.
-           MOVE "Febin" TO MY-NAME.
-           DISPLAY "Hi " MY-NAME.
-           
-           GOBACK.
-
-       END PROGRAM hellocics.
-
-
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. hellocics.
+000300 AUTHOR. RESLIFE-IT-ONLINE-TEAM.
+000400 DATE-WRITTEN. 2019-04-01.
+000500*****************************************************************
+000600* MODIFICATION HISTORY                                          *
+000700*  2026-08-09 FMV FRONT-DESK OCCUPANCY LOOKUP - RECEIVE A        *
+000800*              RESIDENT ID FROM THE TERMINAL AND QUERY THE       *
+000900*              RESIDENT_OCCUPANCY TABLE IN DB2.                  *
+001000*  2026-08-09 FMV REPLACED THE RAW RECEIVE/SEND TEXT WITH A REAL *
+001100*              PSEUDO-CONVERSATIONAL BMS SCREEN (MAPSET          *
+001200*              HLCIMAP) - RESIDENT ID IN, ROOM/HALL OUT, PF8     *
+001300*              PAGES TO THE NEXT RESIDENT ON FILE, CONTEXT       *
+001400*              CARRIED IN COMMAREA BETWEEN TRIPS.                *
+001450*  2026-08-09 FMV THE SCREEN IS NOW BUILT FROM RESIDENT-RECORD   *
+001460*              (COPY TSTCOPY) INSTEAD OF THE DB2 HOST VARIABLES  *
+001470*              DIRECTLY, SO THE SAME RECORD SHAPE FLOWS BATCH TO *
+001480*              ONLINE.                                          *
+001490*  2026-08-09 FMV EVERY INVOCATION NOW LOGS EIBUSERID/EIBTRMID   *
+001491*              (INTO HC-OPERATOR-ID/HC-TERMINAL-ID) ALONGSIDE    *
+001492*              WHATEVER RESIDENT ID WAS LOOKED UP, VIA 6000-LOG- *
+001493*              TRANSACTION-ACCESS; WIDENED THE DFHCOMMAREA       *
+001494*              LINKAGE BUFFER TO THE FULL WIDTH OF HCICOMM SO    *
+001495*              THOSE FIELDS SURVIVE THE PSEUDO-CONVERSATIONAL    *
+001496*              ROUND TRIP INSTEAD OF BEING TRUNCATED AWAY.       *
+001497*  2026-08-09 FMV THE STARTUP GREETING NOW COMES FROM THE        *
+001498*              TRANSLATABLE MESSAGE TABLE (COPYBOOKS/MSGTABLE)   *
+001499*              INSTEAD OF A HARDCODED LITERAL.                   *
+001501*  2026-08-09 FMV THIS IS NOW A REAL OCCUPANCY INQUIRY/UPDATE    *
+001502*              TRANSACTION - THE NEW FUNCTION/NEW ROOM/NEW       *
+001503*              HALL SCREEN FIELDS DRIVE A MOVE-IN, MOVE-OUT, OR  *
+001504*              TRANSFER UPDATE COMMITTED TO DB2, WRITTEN TO THE  *
+001505*              CICS TRANSACTION LOG (TD QUEUE CICL, READ BY      *
+001506*              RESRECON) AND THE AUDIT TRAIL, THE SAME AS THE    *
+001507*              BATCH LOAD - AN ONLINE MOVE-IN STILL REQUIRES THE *
+001508*              RESIDENT ALREADY BE ON RESIDENT_OCCUPANCY (FROM   *
+001509*              THE NIGHTLY FEED); THIS SCREEN ASSIGNS/CLEARS THE *
+001510*              ROOM, IT DOES NOT ORIGINATE A BRAND-NEW RESIDENT. *
+001511*  2026-08-09 FMV THE INITIAL LOOKUP NOW READS THE RESMSTR VSAM  *
+001512*              KSDS (KEPT CURRENT BY HELLOWORLD) DIRECTLY BY KEY *
+001513*              BEFORE EVER GOING TO DB2 - A BAD RESIDENT ID IS   *
+001514*              CAUGHT ON THE SPOT INSTEAD OF WAITING ON A SELECT *
+001515*              THAT WAS ONLY GOING TO COME BACK EMPTY ANYWAY;    *
+001516*              OCCUPANCY UPDATES REWRITE THE SAME MASTER RECORD  *
+001517*              RIGHT AFTER THE DB2 UPDATE COMMITS.               *
+001518*  2026-08-09 FMV THE AUDIT TRAIL INSERT NOW ALSO CARRIES THE    *
+001519*              LANGUAGE CODE (SEE COPYBOOKS/AUDTDCL) SO IT STAYS *
+001520*              IN STEP WITH THE BATCH LOAD'S AUDIT RECORD; THIS  *
+001521*              PARAGRAPH NEVER CHANGES LANGUAGE_CODE SO OLD AND  *
+001522*              NEW ARE BOTH THE CURRENT RO-LANGUAGE-CODE.        *
+001523*  2026-08-09 FMV THE GREETING LOOKUP MOVED TO THE SHARED        *
+001524*              GREETLKP COPYBOOK, THE SAME WAY DTSTAMPP ALREADY  *
+001525*              CENTRALIZES THE DATE/TIME STAMPING IN THE VB1     *
+001526*              TREE - IT WAS DUPLICATED VERBATIM ACROSS ALL FOUR *
+001527*              HELLOWORLD/HELLOCICS PROGRAMS.                    *
+001528*  2026-08-09 FMV 3700-APPLY-OCCUPANCY-CHANGE NOW CHECKS SQLCODE *
+001529*              AFTER THE OCCUPANCY UPDATE INSTEAD OF FALLING     *
+001530*              THROUGH TO THE AUDIT INSERT AND VSAM REWRITE ON A *
+001531*              FAILED COMMIT. BOTH OCCUPANCY SELECTS NOW ALSO    *
+001532*              FETCH LANGUAGE_CODE, WHICH THEY HAD OMITTED -     *
+001533*              RO-LANGUAGE-CODE WAS NEVER ACTUALLY SET BY EITHER *
+001534*              ONE, SO THE AUDIT TRAIL'S LANGUAGE COLUMNS AND ANY*
+001535*              LOOKUP KEYED ON IT WERE WORKING OFF AN UNSET      *
+001536*              FIELD. A MOVE-IN NOW DISPLAYS THE WELCOME MESSAGE *
+001537*              IN THE RESIDENT'S OWN LANGUAGE_CODE RATHER THAN   *
+001538*              THE PLAIN 'OCCUPANCY UPDATED' TEXT.               *
+001600*****************************************************************
+001650
+001700 ENVIRONMENT DIVISION.
+001800 CONFIGURATION SECTION.
+001900
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200     COPY TSTCOPY.
+002250
+002260     COPY MSGTABLE.
+002270
+002280 01  WS-LANGUAGE-CODE               PIC X(02) VALUE 'EN'.
+002300
+002400     EXEC SQL INCLUDE SQLCA END-EXEC.
+002500
+002600     COPY RESOCDCL.
+002700
+002800     COPY HLCIMAPS.
+002900
+003000     COPY DFHAID.
+002900
+003000 01  WS-COMMAREA.
+003100     COPY HCICOMM.
+003200
+003300 01  WS-MAP-NAME                 PIC X(07)      VALUE 'HLCIMAP'.
+003400 01  WS-MAPSET-NAME              PIC X(07)      VALUE 'HLCIMAP'.
+003410
+003420     COPY AUDTDCL.
+003430
+003440 01  WS-OLD-RESIDENT-VALUES.
+003450     05 WS-OLD-RESIDENT-NAME     PIC X(30).
+003460     05 WS-OLD-ROOM-NUMBER       PIC X(06).
+003470     05 WS-OLD-HALL-CODE         PIC X(04).
+003480     05 WS-OLD-MEAL-PLAN-CODE    PIC X(02).
+003490     05 WS-OLD-CHECKOUT-DATE     PIC X(10).
+003500
+003510 01  CICS-LOG-RECORD.
+003520     COPY CICSLOG.
+003530
+003540 01  WS-ABS-TIME                 PIC S9(15)     COMP-3.
+003550 01  WS-CICS-DATE                PIC X(10).
+003560 01  WS-CICS-TIME                PIC X(08).
+003570
+003572*****************************************************************
+003574* RESIDENT-MASTER-RECORD - SAME SHAPE HELLOWORLD KEEPS ON THE    *
+003576*           VSAM KSDS (LOGICAL FILE RESMSTR), KEYED ON           *
+003578*           RM-RESIDENT-ID, SO THIS PROGRAM CAN READ A RESIDENT  *
+003580*           DIRECTLY BY KEY INSTEAD OF WAITING ON A DB2 ROUND    *
+003582*           TRIP JUST TO FIND OUT THE ID DOESN'T EXIST.          *
+003584*****************************************************************
+003586 01  RESIDENT-MASTER-RECORD.
+003588     05 RM-RESIDENT-ID           PIC X(08).
+003590     05 RM-RESIDENT-NAME         PIC X(30).
+003592     05 RM-ROOM-NUMBER           PIC X(06).
+003594     05 RM-HALL-CODE             PIC X(04).
+003596     05 RM-MEAL-PLAN-CODE        PIC X(02).
+003598     05 RM-CHECKIN-DATE          PIC X(10).
+003599     05 RM-CHECKOUT-DATE         PIC X(10).
+003601     05 RM-LANGUAGE-CODE         PIC X(02).
+003602
+003603 01  WS-FILE-RESP                PIC S9(08)     COMP.
+003604
+003610 LINKAGE SECTION.
+003700 01  DFHCOMMAREA.
+003800     05 LK-COMMAREA-DATA         PIC X(21).
+003900
+004000 PROCEDURE DIVISION.
+004100
+004200 0000-MAIN.
+004250     PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT.
+004260     DISPLAY MSG-GREETING-TEXT(MSG-IDX).
+004270     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+004500     MOVE "Febin" TO MY-NAME.
+004600     DISPLAY MSG-HELLO-PREFIX(MSG-IDX) " " MY-NAME.
+004700
+004800     IF EIBCALEN = ZERO
+004900         PERFORM 1000-SEND-INITIAL-MAP THRU 1000-EXIT
+005000     ELSE
+005100         MOVE DFHCOMMAREA TO WS-COMMAREA
+005200         EVALUATE EIBAID
+005300             WHEN DFHPF3
+005400                 PERFORM 8000-END-SESSION THRU 8000-EXIT
+005410                 GO TO 0000-EXIT
+005500             WHEN DFHPF8
+005600                 PERFORM 4000-NEXT-RESIDENT THRU 4000-EXIT
+005700             WHEN OTHER
+005800                 PERFORM 2000-RECEIVE-AND-LOOKUP THRU 2000-EXIT
+005900         END-EVALUATE
+006000     END-IF.
+006100
+006110     PERFORM 6000-LOG-TRANSACTION-ACCESS THRU 6000-EXIT.
+006120
+006200     EXEC CICS RETURN
+006300         TRANSID('HLCI')
+006400         COMMAREA(WS-COMMAREA)
+006500     END-EXEC.
+006510 0000-EXIT.
+006520     EXIT.
+006600
+006700 1000-SEND-INITIAL-MAP.
+006800     MOVE LOW-VALUES TO HLCIMAPO.
+006900     MOVE SPACES TO MSGOUTO.
+007000     MOVE 'I' TO HC-FUNCTION-CODE.
+007100     MOVE SPACES TO HC-LAST-RESIDENT-ID.
+007200
+007300     EXEC CICS SEND MAP(WS-MAP-NAME)
+007400         MAPSET(WS-MAPSET-NAME)
+007500         ERASE
+007600     END-EXEC.
+007700 1000-EXIT.
+007800     EXIT.
+007900
+007910     COPY GREETLKP.
+007999
+008000 2000-RECEIVE-AND-LOOKUP.
+008100     EXEC CICS RECEIVE MAP(WS-MAP-NAME)
+008200         MAPSET(WS-MAPSET-NAME)
+008300     END-EXEC.
+008400
+008500     MOVE RESIDINI       TO HC-LAST-RESIDENT-ID.
+008510     MOVE FUNCINI        TO HC-FUNCTION-CODE.
+008520
+008530     EVALUATE TRUE
+008540         WHEN HC-FUNC-MOVE-IN OR HC-FUNC-MOVE-OUT OR
+008550              HC-FUNC-TRANSFER
+008560             PERFORM 3500-UPDATE-OCCUPANCY THRU 3500-EXIT
+008570         WHEN OTHER
+008580             PERFORM 3000-LOOKUP-AND-SEND THRU 3000-EXIT
+008590     END-EVALUATE.
+008700 2000-EXIT.
+008800     EXIT.
+008900
+009000 3000-LOOKUP-AND-SEND.
+009010     MOVE LOW-VALUES TO HLCIMAPO.
+009020     MOVE HC-LAST-RESIDENT-ID       TO RM-RESIDENT-ID.
+009030     EXEC CICS READ FILE('RESMSTR')
+009040         INTO(RESIDENT-MASTER-RECORD)
+009050         RIDFLD(RM-RESIDENT-ID)
+009060         KEYLENGTH(8)
+009070         RESP(WS-FILE-RESP)
+009080     END-EXEC.
+009090     IF WS-FILE-RESP = ZERO
+009100         PERFORM 3050-SELECT-AND-SEND THRU 3050-EXIT
+009110     ELSE
+009120         MOVE SPACES            TO ROOMOUTO HALLOUTO NAMEOUTO
+009130         MOVE 'NO OCCUPANCY RECORD FOUND FOR THAT RESIDENT'
+009140                                TO MSGOUTO
+009150     END-IF.
+009160     MOVE HC-LAST-RESIDENT-ID       TO RESIDINO.
+009170
+009180     EXEC CICS SEND MAP(WS-MAP-NAME)
+009190         MAPSET(WS-MAPSET-NAME)
+009200         DATAONLY
+009210         CURSOR
+009220     END-EXEC.
+009230 3000-EXIT.
+009240     EXIT.
+009250
+009260 3050-SELECT-AND-SEND.
+009270     EXEC SQL
+009280         SELECT RESIDENT_ID, RESIDENT_NAME, ROOM_NUMBER,
+009290                HALL_CODE, MEAL_PLAN_CODE, CHECKIN_DATE,
+009300                CHECKOUT_DATE, LAST_UPDATE_TS, LAST_UPDATE_PGM,
+009305                LANGUAGE_CODE
+009310           INTO :RO-RESIDENT-ID, :RO-RESIDENT-NAME,
+009320                :RO-ROOM-NUMBER, :RO-HALL-CODE,
+009330                :RO-MEAL-PLAN-CODE, :RO-CHECKIN-DATE,
+009340                :RO-CHECKOUT-DATE, :RO-LAST-UPDATE-TS,
+009345                :RO-LAST-UPDATE-PGM, :RO-LANGUAGE-CODE
+009360           FROM RESIDENT_OCCUPANCY
+009370          WHERE RESIDENT_ID = :HC-LAST-RESIDENT-ID
+009380     END-EXEC.
+009390
+009400     EVALUATE TRUE
+009410         WHEN SQLCODE = ZERO
+009420             MOVE RO-RESIDENT-ID    TO RD-RESIDENT-ID
+009430             MOVE RO-RESIDENT-NAME  TO RD-RESIDENT-NAME
+009440             MOVE RO-ROOM-NUMBER    TO RD-ROOM-NUMBER
+009450             MOVE RO-HALL-CODE      TO RD-HALL-CODE
+009460             MOVE RO-MEAL-PLAN-CODE TO RD-MEAL-PLAN-CODE
+009470             MOVE RO-CHECKIN-DATE   TO RD-CHECKIN-DATE
+009480             MOVE RO-CHECKOUT-DATE  TO RD-CHECKOUT-DATE
+009490             MOVE RD-ROOM-NUMBER    TO ROOMOUTO
+009500             MOVE RD-HALL-CODE      TO HALLOUTO
+009510             MOVE RD-RESIDENT-NAME  TO NAMEOUTO
+009520             MOVE SPACES            TO MSGOUTO
+009530         WHEN OTHER
+009540             MOVE SPACES            TO ROOMOUTO HALLOUTO NAMEOUTO
+009550             MOVE 'NO OCCUPANCY RECORD FOUND FOR THAT RESIDENT'
+009560                                    TO MSGOUTO
+009570     END-EVALUATE.
+009580 3050-EXIT.
+009590     EXIT.
+009600
+012510 3500-UPDATE-OCCUPANCY.
+012520     MOVE LOW-VALUES TO HLCIMAPO.
+012530
+012540     IF (HC-FUNC-MOVE-IN OR HC-FUNC-TRANSFER) AND
+012550        (NEWRMINI = SPACES OR NEWHLINI = SPACES)
+012560         MOVE 'NEW ROOM AND NEW HALL ARE BOTH REQUIRED FOR THAT'
+012570             TO MSGOUTO
+012580         MOVE HC-LAST-RESIDENT-ID   TO RESIDINO
+012590     ELSE
+012600         PERFORM 3600-SELECT-FOR-UPDATE THRU 3600-EXIT
+012610     END-IF.
+012620
+012630     EXEC CICS SEND MAP(WS-MAP-NAME)
+012640         MAPSET(WS-MAPSET-NAME)
+012650         DATAONLY
+012660         CURSOR
+012670     END-EXEC.
+012680 3500-EXIT.
+012690     EXIT.
+012700
+012710 3600-SELECT-FOR-UPDATE.
+012711     MOVE HC-LAST-RESIDENT-ID TO RM-RESIDENT-ID.
+012712     EXEC CICS READ FILE('RESMSTR')
+012713         INTO(RESIDENT-MASTER-RECORD)
+012714         RIDFLD(RM-RESIDENT-ID)
+012715         KEYLENGTH(8)
+012716         UPDATE
+012717         RESP(WS-FILE-RESP)
+012718     END-EXEC.
+012719     IF WS-FILE-RESP = ZERO
+012720         EXEC SQL
+012730             SELECT RESIDENT_ID, RESIDENT_NAME, ROOM_NUMBER,
+012740                    HALL_CODE, MEAL_PLAN_CODE, CHECKIN_DATE,
+012750                    CHECKOUT_DATE, LAST_UPDATE_TS,
+012752                    LAST_UPDATE_PGM, LANGUAGE_CODE
+012760               INTO :RO-RESIDENT-ID, :RO-RESIDENT-NAME,
+012770                    :RO-ROOM-NUMBER, :RO-HALL-CODE,
+012780                    :RO-MEAL-PLAN-CODE, :RO-CHECKIN-DATE,
+012790                    :RO-CHECKOUT-DATE, :RO-LAST-UPDATE-TS,
+012800                    :RO-LAST-UPDATE-PGM, :RO-LANGUAGE-CODE
+012810               FROM RESIDENT_OCCUPANCY
+012820              WHERE RESIDENT_ID = :HC-LAST-RESIDENT-ID
+012830         END-EXEC
+012840
+012850         EVALUATE TRUE
+012860             WHEN SQLCODE = ZERO
+012865                 PERFORM 3700-APPLY-OCCUPANCY-CHANGE
+012868                     THRU 3700-EXIT
+012880             WHEN OTHER
+012890                 MOVE SPACES TO ROOMOUTO HALLOUTO NAMEOUTO
+012900                 MOVE 'NO OCCUPANCY RECORD FOR THAT RESIDENT'
+012910                     TO MSGOUTO
+012920         END-EVALUATE
+012922     ELSE
+012924         MOVE SPACES TO ROOMOUTO HALLOUTO NAMEOUTO
+012926         MOVE 'NO OCCUPANCY RECORD FOUND FOR THAT RESIDENT'
+012928                                    TO MSGOUTO
+012930     END-IF.
+012932     MOVE HC-LAST-RESIDENT-ID       TO RESIDINO.
+012940 3600-EXIT.
+012950     EXIT.
+012960
+012970 3700-APPLY-OCCUPANCY-CHANGE.
+012980     MOVE RO-RESIDENT-NAME     TO WS-OLD-RESIDENT-NAME.
+012990     MOVE RO-ROOM-NUMBER       TO WS-OLD-ROOM-NUMBER.
+013000     MOVE RO-HALL-CODE         TO WS-OLD-HALL-CODE.
+013010     MOVE RO-MEAL-PLAN-CODE    TO WS-OLD-MEAL-PLAN-CODE.
+013020     MOVE RO-CHECKOUT-DATE     TO WS-OLD-CHECKOUT-DATE.
+013030
+013040     EVALUATE TRUE
+013050         WHEN HC-FUNC-MOVE-IN OR HC-FUNC-TRANSFER
+013060             MOVE NEWRMINI         TO RO-ROOM-NUMBER
+013070             MOVE NEWHLINI         TO RO-HALL-CODE
+013080         WHEN HC-FUNC-MOVE-OUT
+013090             MOVE SPACES           TO RO-ROOM-NUMBER
+013100             MOVE SPACES           TO RO-HALL-CODE
+013110             PERFORM 3800-STAMP-CHECKOUT-DATE THRU 3800-EXIT
+013120     END-EVALUATE.
+013130
+013140     EXEC SQL
+013150         UPDATE RESIDENT_OCCUPANCY
+013160            SET ROOM_NUMBER     = :RO-ROOM-NUMBER,
+013170                HALL_CODE       = :RO-HALL-CODE,
+013180                CHECKOUT_DATE   = :RO-CHECKOUT-DATE,
+013190                LAST_UPDATE_TS  = CURRENT TIMESTAMP,
+013200                LAST_UPDATE_PGM = 'HELLOCIC'
+013210          WHERE RESIDENT_ID     = :RO-RESIDENT-ID
+013220     END-EXEC.
+013221     IF SQLCODE NOT = ZERO
+013222         DISPLAY "HELLOCIC - OCCUPANCY UPDATE ERROR - SQLCODE "
+013223             SQLCODE
+013224         MOVE SPACES TO ROOMOUTO HALLOUTO NAMEOUTO
+013225         MOVE 'OCCUPANCY UPDATE FAILED - SEE OPERATOR'
+013226             TO MSGOUTO
+013227         GO TO 3700-EXIT
+013228     END-IF.
+013230
+013240     MOVE RO-RESIDENT-ID       TO RD-RESIDENT-ID.
+013250     MOVE RO-RESIDENT-NAME     TO RD-RESIDENT-NAME.
+013260     MOVE RO-ROOM-NUMBER       TO RD-ROOM-NUMBER.
+013270     MOVE RO-HALL-CODE         TO RD-HALL-CODE.
+013280     MOVE RO-MEAL-PLAN-CODE    TO RD-MEAL-PLAN-CODE.
+013290     MOVE RO-CHECKIN-DATE      TO RD-CHECKIN-DATE.
+013300     MOVE RO-CHECKOUT-DATE     TO RD-CHECKOUT-DATE.
+013305     MOVE RO-LANGUAGE-CODE     TO RD-LANGUAGE-CODE.
+013310
+013320     MOVE RD-ROOM-NUMBER       TO ROOMOUTO.
+013330     MOVE RD-HALL-CODE         TO HALLOUTO.
+013340     MOVE RD-RESIDENT-NAME     TO NAMEOUTO.
+013345     IF HC-FUNC-MOVE-IN
+013346         MOVE RD-LANGUAGE-CODE    TO WS-LANGUAGE-CODE
+013347         PERFORM 0500-LOOKUP-GREETING THRU 0500-EXIT
+013348         STRING MSG-GREETING-TEXT(MSG-IDX) DELIMITED BY SPACE
+013349             " " DELIMITED BY SIZE
+013350             RD-RESIDENT-NAME DELIMITED BY SIZE
+013351             INTO MSGOUTO
+013352     ELSE
+013353         MOVE 'OCCUPANCY UPDATED'  TO MSGOUTO
+013354     END-IF.
+013360
+013370     MOVE 'U'                    TO AT-CHANGE-TYPE.
+013380     MOVE RO-RESIDENT-ID         TO AT-RESIDENT-ID.
+013390     MOVE WS-OLD-RESIDENT-NAME   TO AT-OLD-RESIDENT-NAME.
+013400     MOVE RD-RESIDENT-NAME       TO AT-NEW-RESIDENT-NAME.
+013410     MOVE WS-OLD-ROOM-NUMBER     TO AT-OLD-ROOM-NUMBER.
+013420     MOVE RD-ROOM-NUMBER         TO AT-NEW-ROOM-NUMBER.
+013430     MOVE WS-OLD-HALL-CODE       TO AT-OLD-HALL-CODE.
+013440     MOVE RD-HALL-CODE           TO AT-NEW-HALL-CODE.
+013450     MOVE WS-OLD-MEAL-PLAN-CODE  TO AT-OLD-MEAL-PLAN-CODE.
+013460     MOVE RD-MEAL-PLAN-CODE      TO AT-NEW-MEAL-PLAN-CODE.
+013470     MOVE WS-OLD-CHECKOUT-DATE   TO AT-OLD-CHECKOUT-DATE.
+013480     MOVE RD-CHECKOUT-DATE       TO AT-NEW-CHECKOUT-DATE.
+013485     MOVE RO-LANGUAGE-CODE       TO AT-OLD-LANGUAGE-CODE.
+013487     MOVE RO-LANGUAGE-CODE       TO AT-NEW-LANGUAGE-CODE.
+013490     MOVE 'HELLOCIC'             TO AT-CHANGE-PGM.
+013500     PERFORM 8500-WRITE-AUDIT-RECORD THRU 8500-EXIT.
+013510
+013512     MOVE RD-RESIDENT-ID         TO RM-RESIDENT-ID.
+013513     MOVE RD-RESIDENT-NAME       TO RM-RESIDENT-NAME.
+013514     MOVE RD-ROOM-NUMBER         TO RM-ROOM-NUMBER.
+013515     MOVE RD-HALL-CODE           TO RM-HALL-CODE.
+013516     MOVE RD-MEAL-PLAN-CODE      TO RM-MEAL-PLAN-CODE.
+013517     MOVE RD-CHECKIN-DATE        TO RM-CHECKIN-DATE.
+013518     MOVE RD-CHECKOUT-DATE       TO RM-CHECKOUT-DATE.
+013519     EXEC CICS REWRITE FILE('RESMSTR')
+013521         FROM(RESIDENT-MASTER-RECORD)
+013522         RESP(WS-FILE-RESP)
+013523     END-EXEC.
+013524     IF WS-FILE-RESP NOT = ZERO
+013525         DISPLAY "HELLOCIC - MASTER FILE REWRITE FAILED - "
+013526             "RESP " WS-FILE-RESP " FOR RESIDENT "
+013527             RD-RESIDENT-ID
+013528     END-IF.
+013529     PERFORM 8600-WRITE-CICS-LOG THRU 8600-EXIT.
+013530 3700-EXIT.
+013540     EXIT.
+013550
+013560 3800-STAMP-CHECKOUT-DATE.
+013570     EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+013580     EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+013590         YYYYMMDD(RO-CHECKOUT-DATE)
+013600         DATESEP('-')
+013610     END-EXEC.
+013620 3800-EXIT.
+013630     EXIT.
+013640
+012600 4000-NEXT-RESIDENT.
+012700     EXEC SQL
+012800         SELECT MIN(RESIDENT_ID)
+012900           INTO :HC-LAST-RESIDENT-ID
+013000           FROM RESIDENT_OCCUPANCY
+013100          WHERE RESIDENT_ID > :HC-LAST-RESIDENT-ID
+013200     END-EXEC.
+013300
+013400     IF SQLCODE = ZERO
+013500         PERFORM 3000-LOOKUP-AND-SEND THRU 3000-EXIT
+013600     ELSE
+013700         MOVE LOW-VALUES TO HLCIMAPO
+013800         MOVE 'NO MORE RESIDENTS ON FILE' TO MSGOUTO
+013900         EXEC CICS SEND MAP(WS-MAP-NAME)
+014000             MAPSET(WS-MAPSET-NAME)
+014100             DATAONLY
+014200         END-EXEC
+014300     END-IF.
+014400 4000-EXIT.
+014500     EXIT.
+014550
+014560 6000-LOG-TRANSACTION-ACCESS.
+014570     MOVE EIBUSERID              TO HC-OPERATOR-ID.
+014580     MOVE EIBTRMID               TO HC-TERMINAL-ID.
+014590     DISPLAY "HELLOCICS - USER " HC-OPERATOR-ID
+014591         " TERM " HC-TERMINAL-ID
+014592         " RESIDENT " HC-LAST-RESIDENT-ID.
+014593 6000-EXIT.
+014594     EXIT.
+014600
+014700 8000-END-SESSION.
+014710     PERFORM 6000-LOG-TRANSACTION-ACCESS THRU 6000-EXIT.
+014800     EXEC CICS SEND TEXT
+014900         FROM('SESSION ENDED - THANK YOU')
+015000         LENGTH(25)
+015100         ERASE
+015200         FREEKB
+015300     END-EXEC.
+015400     EXEC CICS RETURN END-EXEC.
+015500 8000-EXIT.
+015600     EXIT.
+015700
+015710 8500-WRITE-AUDIT-RECORD.
+015720     EXEC SQL
+015730         INSERT INTO RESIDENT_AUDIT_TRAIL
+015740             ( RESIDENT_ID, CHANGE_TYPE,
+015750               OLD_RESIDENT_NAME, NEW_RESIDENT_NAME,
+015760               OLD_ROOM_NUMBER, NEW_ROOM_NUMBER,
+015770               OLD_HALL_CODE, NEW_HALL_CODE,
+015780               OLD_MEAL_PLAN_CODE, NEW_MEAL_PLAN_CODE,
+015790               OLD_CHECKOUT_DATE, NEW_CHECKOUT_DATE,
+015795               OLD_LANGUAGE_CODE, NEW_LANGUAGE_CODE,
+015800               CHANGE_TS, CHANGE_PGM )
+015810         VALUES
+015820             ( :AT-RESIDENT-ID, :AT-CHANGE-TYPE,
+015830               :AT-OLD-RESIDENT-NAME, :AT-NEW-RESIDENT-NAME,
+015840               :AT-OLD-ROOM-NUMBER, :AT-NEW-ROOM-NUMBER,
+015850               :AT-OLD-HALL-CODE, :AT-NEW-HALL-CODE,
+015860               :AT-OLD-MEAL-PLAN-CODE, :AT-NEW-MEAL-PLAN-CODE,
+015870               :AT-OLD-CHECKOUT-DATE, :AT-NEW-CHECKOUT-DATE,
+015875               :AT-OLD-LANGUAGE-CODE, :AT-NEW-LANGUAGE-CODE,
+015880               CURRENT TIMESTAMP, :AT-CHANGE-PGM )
+015890     END-EXEC.
+015900 8500-EXIT.
+015910     EXIT.
+015920
+015930 8600-WRITE-CICS-LOG.
+015940     MOVE HC-LAST-RESIDENT-ID   TO CL-RESIDENT-ID.
+015950     MOVE HC-FUNCTION-CODE      TO CL-TRANS-CODE.
+015960     EXEC CICS ASKTIME ABSTIME(WS-ABS-TIME) END-EXEC.
+015970     EXEC CICS FORMATTIME ABSTIME(WS-ABS-TIME)
+015980         YYYYMMDD(WS-CICS-DATE)
+015990         DATESEP('-')
+016000         TIME(WS-CICS-TIME)
+016010         TIMESEP('.')
+016020     END-EXEC.
+016030     STRING WS-CICS-DATE   DELIMITED BY SIZE
+016040            '-'            DELIMITED BY SIZE
+016050            WS-CICS-TIME   DELIMITED BY SIZE
+016060            '.000000'      DELIMITED BY SIZE
+016070         INTO CL-UPDATE-TS
+016080     END-STRING.
+016090     MOVE HC-OPERATOR-ID        TO CL-OPERATOR-ID.
+016100     MOVE HC-TERMINAL-ID        TO CL-TERMINAL-ID.
+016110     EXEC CICS WRITEQ TD QUEUE('CICL')
+016120         FROM(CICS-LOG-RECORD)
+016130         LENGTH(LENGTH OF CICS-LOG-RECORD)
+016140     END-EXEC.
+016150 8600-EXIT.
+016160     EXIT.
+016170
+016180 END PROGRAM hellocics.
